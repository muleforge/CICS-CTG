@@ -0,0 +1,25 @@
+      *----------------------------------------------------------------*
+      *    QZMNTCMD - CUSTOMER NAME/ADDRESS MAINTENANCE COMMAND         *
+      *----------------------------------------------------------------*
+      *    Companion command to SAMPLE-COMMAND, addressed through the  *
+      *    same LZAPLHDR-MENUID/LZAPLHDR-PGMID routing, that corrects   *
+      *    CUSTOMER-NAME/CUSTOMER-ADDRESS for an existing CUSTOMER-NO   *
+      *    instead of going around the gateway for a change ticket.    *
+      *----------------------------------------------------------------*
+      *    MOD HISTORY                                                 *
+      *    ------- ---- --------------------------------------------   *
+      *    2026-08-09   QZMNTCMD established.                          *
+      *----------------------------------------------------------------*
+      *     保守コマンド伝文
+         03 QZMNTCMD.
+      *       お客さま番号
+           05 MNT-CUSTOMER-NO                  PIC X(10).
+      *       変更後顧客名
+           05 MNT-CUSTOMER-NAME                PIC G(20).
+      *       変更後顧客住所
+           05 MNT-CUSTOMER-ADDRESS             PIC G(20).
+      *       変更後顧客住所（構造化項目）
+           05 MNT-CUSTOMER-ADDRESS-DTL.
+             07 MNT-CUSTOMER-ADDR-POSTAL-CD     PIC X(07).
+             07 MNT-CUSTOMER-ADDR-PREF-CITY     PIC G(10).
+             07 MNT-CUSTOMER-ADDR-LINE          PIC G(15).
