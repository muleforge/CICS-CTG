@@ -0,0 +1,21 @@
+      *----------------------------------------------------------------*
+      *    QZRESTRT - BATCH EXTRACT CHECKPOINT/RESTART RECORD           *
+      *----------------------------------------------------------------*
+      *    Single-record restart dataset written by QZB19E after      *
+      *    every successful CTG call. On restart QZB19E reads this     *
+      *    record and resumes from the customer master key following  *
+      *    QZRESTRT-LAST-CUSTOMER-NO instead of from the top of the    *
+      *    master file.                                                 *
+      *----------------------------------------------------------------*
+      *    MOD HISTORY                                                 *
+      *    ------- ---- --------------------------------------------   *
+      *    2026-08-09   QZRESTRT established.                          *
+      *----------------------------------------------------------------*
+       01  QZRESTRT.
+           05  QZRESTRT-LAST-CUSTOMER-NO  PIC X(10).
+           05  QZRESTRT-RUN-DATE          PIC X(08).
+           05  QZRESTRT-PROCESSED-CNT     PIC 9(09).
+           05  QZRESTRT-ERROR-CNT         PIC 9(09).
+           05  QZRESTRT-STATUS            PIC X(01).
+               88  QZRESTRT-IN-PROGRESS       VALUE 'I'.
+               88  QZRESTRT-COMPLETE          VALUE 'C'.
