@@ -0,0 +1,25 @@
+      *----------------------------------------------------------------*
+      *    QZCKPT - QZO19R CONVERSATION CHECKPOINT RECORD                *
+      *----------------------------------------------------------------*
+      *    Written to a CICS TS queue named 'CKPT'+EIBTRMID so a        *
+      *    multi-page inquiry can resume at the exact row it left off   *
+      *    on, across the pseudo-conversational LZAPLHDR-CONVSIGN       *
+      *    FIRST/CONTINUE/END exchanges, rather than just re-applying    *
+      *    the caller-supplied CONTINUATION-CUSTOMER-NO token.           *
+      *----------------------------------------------------------------*
+      *    MOD HISTORY                                                 *
+      *    ------- ---- --------------------------------------------   *
+      *    2026-08-09   QZCKPT established.                            *
+      *    2026-08-09   QZCKPT-CUSTOMER-NAME corrected from PIC X(40)  *
+      *                 to PIC G(20) USAGE DISPLAY-1 so the checkpoint *
+      *                 round-trips CUSTOMER-NAME IN SAMPLE-COMMAND    *
+      *                 DBCS-to-DBCS (byte count unchanged).           *
+      *----------------------------------------------------------------*
+       01  QZCKPT.
+           05  QZCKPT-SEARCH-DATE             PIC X(08).
+           05  QZCKPT-SEARCH-DATE-TO          PIC X(08).
+           05  QZCKPT-SEARCH-KBN              PIC X(01).
+           05  QZCKPT-CUSTOMER-NO             PIC X(10).
+           05  QZCKPT-CUSTOMER-NAME           PIC G(20) USAGE DISPLAY-1.
+           05  QZCKPT-LAST-CUSTOMER-NO        PIC X(10).
+           05  QZCKPT-PAGE-NO                 PIC 9(04).
