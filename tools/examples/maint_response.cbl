@@ -0,0 +1,22 @@
+      *----------------------------------------------------------------*
+      *    QZMNTRES - CUSTOMER NAME/ADDRESS MAINTENANCE RESPONSE        *
+      *----------------------------------------------------------------*
+      *    Companion response to QZMNTCMD. The outcome of the update   *
+      *    itself travels in LZAPLHDR-RTNCD/RSNCD/MSG - this area just *
+      *    echoes the key and the values as applied, the way SAMPLE-  *
+      *    RESPONSE echoes the search criteria on the inquiry side.    *
+      *----------------------------------------------------------------*
+      *    MOD HISTORY                                                 *
+      *    ------- ---- --------------------------------------------   *
+      *    2026-08-09   QZMNTRES established.                          *
+      *----------------------------------------------------------------*
+      *     保守レスポンス伝文
+         03 QZMNTRES.
+      *       お客さま番号
+           05 MNT-CUSTOMER-NO                  PIC X(10).
+      *       更新後顧客名
+           05 MNT-CUSTOMER-NAME                PIC G(20).
+      *       更新後顧客住所
+           05 MNT-CUSTOMER-ADDRESS             PIC G(20).
+      *       更新件数（0 または 1）
+           05 MNT-UPDATE-CNT                   PIC 9(01).
