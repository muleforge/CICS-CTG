@@ -0,0 +1,77 @@
+      *----------------------------------------------------------------*
+      *    QZOTHTAB - LZAPLHDR-OTHCD CROSS-REFERENCE TABLE             *
+      *----------------------------------------------------------------*
+      *    Resolves LZAPLHDR-OTHCD, the gateway's "other code" field   *
+      *    set whenever a failure originates below the application    *
+      *    layer, to a plain description and the owning layer so an   *
+      *    incident can be triaged without a manual vendor-manual      *
+      *    lookup. Populates LZAPLHDR-OTHCD-LAYER/LZAPLHDR-OTHCD-DESC  *
+      *    surfaced next to LZAPLHDR-MSG. Maintained by the            *
+      *    application support team as new abend/condition codes are  *
+      *    seen in production; add entries in OTHCD sequence.          *
+      *----------------------------------------------------------------*
+      *    MOD HISTORY                                                 *
+      *    ------- ---- --------------------------------------------   *
+      *    2026-08-09   QZOTHTAB established.                         *
+      *----------------------------------------------------------------*
+       01  QZOTHTAB-LOAD-TBL.
+           05  FILLER  PIC X(08) VALUE 'ASRAABND'.
+           05  FILLER  PIC X(04) VALUE 'CICS'.
+           05  FILLER  PIC X(26)
+               VALUE 'PROGRAM CHECK (DATA EXCP)'.
+
+           05  FILLER  PIC X(08) VALUE 'AEIVABND'.
+           05  FILLER  PIC X(04) VALUE 'CICS'.
+           05  FILLER  PIC X(26)
+               VALUE 'COMMAREA LENGTH ERROR'.
+
+           05  FILLER  PIC X(08) VALUE 'ASRBABND'.
+           05  FILLER  PIC X(04) VALUE 'CICS'.
+           05  FILLER  PIC X(26)
+               VALUE 'PROGRAM CHECK (OPER EXCP)'.
+
+           05  FILLER  PIC X(08) VALUE 'AICAABND'.
+           05  FILLER  PIC X(04) VALUE 'CICS'.
+           05  FILLER  PIC X(26)
+               VALUE 'INTERVAL CONTROL ERROR'.
+
+           05  FILLER  PIC X(08) VALUE 'ECITMOUT'.
+           05  FILLER  PIC X(04) VALUE 'CTG '.
+           05  FILLER  PIC X(26)
+               VALUE 'ECI CALL TIMED OUT'.
+
+           05  FILLER  PIC X(08) VALUE 'ECINOCON'.
+           05  FILLER  PIC X(04) VALUE 'CTG '.
+           05  FILLER  PIC X(26)
+               VALUE 'NO CONNECTION TO CICS TOR'.
+
+           05  FILLER  PIC X(08) VALUE 'ECISECUR'.
+           05  FILLER  PIC X(04) VALUE 'CTG '.
+           05  FILLER  PIC X(26)
+               VALUE 'ECI SECURITY CHECK FAILED'.
+
+           05  FILLER  PIC X(08) VALUE 'S0C7    '.
+           05  FILLER  PIC X(04) VALUE 'ZOS '.
+           05  FILLER  PIC X(26)
+               VALUE 'DATA EXCEPTION (BAD SIGN)'.
+
+           05  FILLER  PIC X(08) VALUE 'S013    '.
+           05  FILLER  PIC X(04) VALUE 'ZOS '.
+           05  FILLER  PIC X(26)
+               VALUE 'OPEN FAILED - DATASET'.
+
+           05  FILLER  PIC X(08) VALUE 'S822    '.
+           05  FILLER  PIC X(04) VALUE 'ZOS '.
+           05  FILLER  PIC X(26)
+               VALUE 'REGION SIZE EXCEEDED'.
+
+       01  QZOTHTAB-ENTRY-TBL REDEFINES QZOTHTAB-LOAD-TBL.
+           05  QZOTHTAB-ENTRY             OCCURS 9 TIMES
+                                           INDEXED BY QZOTHTAB-IDX.
+               07  QZOTHTAB-OTHCD          PIC X(08).
+               07  QZOTHTAB-LAYER          PIC X(04).
+               07  QZOTHTAB-DESC           PIC X(26).
+       77  QZOTHTAB-ENTRY-CNT             PIC 9(03) VALUE 9.
+       77  QZOTHTAB-DEFAULT-LAYER         PIC X(04) VALUE '????'.
+       77  QZOTHTAB-DEFAULT-DESC          PIC X(26)
+           VALUE 'UNCATALOGUED OTHER CODE'.
