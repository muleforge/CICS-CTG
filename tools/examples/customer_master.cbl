@@ -0,0 +1,27 @@
+      *----------------------------------------------------------------*
+      *    QZCUSMAS - CUSTOMER USAGE/CHARGE MASTER RECORD               *
+      *----------------------------------------------------------------*
+      *    One record per CUSTOMER-NO/BILLING-YM. QZCUSMAS-CUSTOMER-NO  *
+      *    is the prime key of the base cluster (file QZCUSMAS);       *
+      *    QZCUSMAS-CUSTOMER-NAME is the key of the path/alternate      *
+      *    index used for name search (file QZCUSNAM).                 *
+      *----------------------------------------------------------------*
+      *    MOD HISTORY                                                 *
+      *    ------- ---- --------------------------------------------   *
+      *    2026-08-09   QZCUSMAS established.                         *
+      *----------------------------------------------------------------*
+       01  QZCUSMAS-REC.
+           05  QZCUSMAS-KEY.
+               07  QZCUSMAS-CUSTOMER-NO   PIC X(10).
+               07  QZCUSMAS-BILLING-YM    PIC X(06).
+           05  QZCUSMAS-CUSTOMER-NAME     PIC G(20) USAGE DISPLAY-1.
+           05  QZCUSMAS-CUSTOMER-ADDRESS  PIC G(20) USAGE DISPLAY-1.
+           05  QZCUSMAS-ADDR-POSTAL-CD    PIC X(07).
+           05  QZCUSMAS-ADDR-PREF-CITY    PIC G(10) USAGE DISPLAY-1.
+           05  QZCUSMAS-ADDR-LINE         PIC G(15) USAGE DISPLAY-1.
+           05  QZCUSMAS-AMOUNT            PIC 9(10).
+           05  QZCUSMAS-CHARGE            PIC 9(10).
+           05  QZCUSMAS-RATE              PIC 9(03)V9(02).
+           05  QZCUSMAS-CONTRACT-TYPE     PIC X(02).
+           05  QZCUSMAS-PAYMENT-METHOD    PIC X(02).
+           05  QZCUSMAS-COLLECTIONS-STATUS PIC X(01).
