@@ -1,3 +1,24 @@
+      *----------------------------------------------------------------*
+      *    SAMPLE-COMMAND - CUSTOMER USAGE/CHARGE INQUIRY COMMAND       *
+      *----------------------------------------------------------------*
+      *    MOD HISTORY                                                 *
+      *    ------- ---- --------------------------------------------   *
+      *    (ORIG)        SAMPLE-COMMAND established - CUSTOMER-NO,     *
+      *                  CUSTOMER-NAME, CUSTOMER-ADDRESS, SEARCH-DATE. *
+      *    2026-08-09   SEARCH-DATE is now the FROM date of a range;   *
+      *                 SEARCH-DATE-TO added so one call can span      *
+      *                 several billing cycles.                       *
+      *    2026-08-09   CONTINUATION-CUSTOMER-NO added - caller echoes *
+      *                 back NEXT-CUSTOMER-NO from the prior           *
+      *                 SAMPLE-RESPONSE to page past the 5-row limit.  *
+      *    2026-08-09   CUSTOMER-SEARCH-KBN added - selects exact,     *
+      *                 partial CUSTOMER-NO, or CUSTOMER-NAME search.  *
+      *    2026-08-09   CUSTOMER-ADDRESS-DTL added - structured        *
+      *                 postal code/prefecture-city/line alongside     *
+      *                 the existing freeform CUSTOMER-ADDRESS.        *
+      *    All additions are appended after the original fields so    *
+      *    the offsets of existing fields are unchanged.               *
+      *----------------------------------------------------------------*
       *     コマンド伝文
          03 SAMPLE-COMMAND.
       *       検索区分コード
@@ -9,6 +30,22 @@
              07 CUSTOMER-NAME                  PIC G(20).
       *         顧客住所
              07 CUSTOMER-ADDRESS               PIC G(20).
-      *         特定対象年月日（検索用）
+      *         特定対象年月日（検索用・開始）
              07 SEARCH-DATE                    PIC X(8).
-
+      *         特定対象年月日（検索用・終了）
+             07 SEARCH-DATE-TO                 PIC X(8).
+      *         継続検索キー（前回レスポンスの末尾お客さま番号）
+             07 CONTINUATION-CUSTOMER-NO        PIC X(10).
+      *         検索区分（1=完全一致 2=番号前方一致 3=顧客名）
+             07 CUSTOMER-SEARCH-KBN             PIC X(01).
+                 88 CUSTOMER-SEARCH-EXACT-NO        VALUE '1'.
+                 88 CUSTOMER-SEARCH-PARTIAL-NO      VALUE '2'.
+                 88 CUSTOMER-SEARCH-BY-NAME         VALUE '3'.
+      *         顧客住所（構造化項目）
+             07 CUSTOMER-ADDRESS-DTL.
+      *           郵便番号
+               09 CUSTOMER-ADDR-POSTAL-CD        PIC X(07).
+      *           都道府県・市区
+               09 CUSTOMER-ADDR-PREF-CITY        PIC G(10).
+      *           以降住所
+               09 CUSTOMER-ADDR-LINE             PIC G(15).
