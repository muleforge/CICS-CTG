@@ -1,8 +1,44 @@
+      *----------------------------------------------------------------*
+      *    SAMPLE-RESPONSE - CUSTOMER USAGE/CHARGE INQUIRY RESPONSE     *
+      *----------------------------------------------------------------*
+      *    MOD HISTORY                                                 *
+      *    ------- ---- --------------------------------------------   *
+      *    (ORIG)        SAMPLE-RESPONSE established - NO-OF-RECORDS,  *
+      *                  SEARCH-DATE, QZO19R-LIST-INF OCCURS 5 of      *
+      *                  CUSTOMER-NO/NAME/ADDRESS/AMOUNT/CHARGE.       *
+      *    2026-08-09   CUSTOMER-CHARGE-FLAG added to QZO19R-LIST-INF  *
+      *                 - set by the charge/usage reconciliation step. *
+      *    2026-08-09   CUSTOMER-ADDRESS-DTL added to QZO19R-LIST-INF  *
+      *                 - structured postal code/prefecture-city/line  *
+      *                 alongside the existing freeform address.       *
+      *    2026-08-09   SEARCH-DATE-TO added - echoes the end of the   *
+      *                 date range requested on SAMPLE-COMMAND.        *
+      *    2026-08-09   NEXT-CUSTOMER-NO/MORE-RECORDS-IND added - the  *
+      *                 continuation token a caller feeds back into    *
+      *                 CONTINUATION-CUSTOMER-NO to page past 5 rows.  *
+      *    2026-08-09   CHARGE-EXCEPTION-COUNT added - count of rows   *
+      *                 in this response with CUSTOMER-CHARGE-FLAG set *
+      *                 to a mismatch.                                 *
+      *    2026-08-09   QZO19R-EXT-INF OCCURS 5 added - optional       *
+      *                 per-customer extension segment (contract      *
+      *                 type, payment method, collections status),    *
+      *                 present only when LZAPLHDR-USERDATA-LEN is     *
+      *                 greater than zero. Sized and positioned after  *
+      *                 all fixed data so existing callers that only   *
+      *                 read through CUSTOMER-CHARGE are unaffected.   *
+      *    All additions are appended after the original fields so    *
+      *    the offsets of existing fields are unchanged.               *
+      *    2026-08-09   CUSTOMER-NAME-X/CUSTOMER-ADDRESS-X REDEFINES   *
+      *                 added - an alphanumeric byte view of the two   *
+      *                 DBCS fields for callers (e.g. the nightly      *
+      *                 extract) that move this data into a plain      *
+      *                 PIC X record rather than displaying it.        *
+      *----------------------------------------------------------------*
       *     レスポンス伝文
          03 SAMPLE-RESPONSE.
       *       全レコード件数
            05 NO-OF-RECORDS                    PIC 9(5).
-      *         対象年月日
+      *         対象年月日（開始）
            05 SEARCH-DATE                      PIC X(8).
       *       一覧情報
            05 QZO19R-LIST-INF                  OCCURS 5.
@@ -10,10 +46,45 @@
              07 CUSTOMER-NO                    PIC X(10).
       *         顧客名
              07 CUSTOMER-NAME                  PIC G(20).
+      *         顧客名（バイト単位の別形式）
+             07 CUSTOMER-NAME-X REDEFINES CUSTOMER-NAME
+                                            PIC X(40).
       *         顧客住所
              07 CUSTOMER-ADDRESS               PIC G(20).
+      *         顧客住所（バイト単位の別形式）
+             07 CUSTOMER-ADDRESS-X REDEFINES CUSTOMER-ADDRESS
+                                            PIC X(40).
       *         月使用量
              07 CUSTOMER-AMOUNT                PIC 9(10).
       *         月使用料金
              07 CUSTOMER-CHARGE                PIC 9(10).
-
+      *         料金突合結果（O=一致 M=不一致）
+             07 CUSTOMER-CHARGE-FLAG            PIC X(01).
+                 88 CUSTOMER-CHARGE-OK              VALUE 'O'.
+                 88 CUSTOMER-CHARGE-MISMATCH        VALUE 'M'.
+      *         顧客住所（構造化項目）
+             07 CUSTOMER-ADDRESS-DTL.
+      *           郵便番号
+               09 CUSTOMER-ADDR-POSTAL-CD        PIC X(07).
+      *           都道府県・市区
+               09 CUSTOMER-ADDR-PREF-CITY        PIC G(10).
+      *           以降住所
+               09 CUSTOMER-ADDR-LINE             PIC G(15).
+      *       対象年月日（終了）
+           05 SEARCH-DATE-TO                    PIC X(8).
+      *       継続検索キー（次回 CONTINUATION-CUSTOMER-NO に渡す値）
+           05 NEXT-CUSTOMER-NO                  PIC X(10).
+      *       継続データ有無（Y=次頁あり）
+           05 MORE-RECORDS-IND                  PIC X(01).
+               88 MORE-RECORDS-YES                  VALUE 'Y'.
+               88 MORE-RECORDS-NO                   VALUE 'N'.
+      *       料金不一致件数
+           05 CHARGE-EXCEPTION-COUNT            PIC 9(03).
+      *       拡張情報（LZAPLHDR-USERDATA-LEN で長さ通知、任意項目）
+           05 QZO19R-EXT-INF                    OCCURS 5.
+      *         契約種別
+             07 CONTRACT-TYPE                  PIC X(02).
+      *         支払方法
+             07 PAYMENT-METHOD                 PIC X(02).
+      *         収納状況
+             07 COLLECTIONS-STATUS             PIC X(01).
