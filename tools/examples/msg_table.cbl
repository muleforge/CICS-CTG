@@ -0,0 +1,119 @@
+      *----------------------------------------------------------------*
+      *    QZMSGTAB - GATEWAY CODE MESSAGE CATALOG                     *
+      *----------------------------------------------------------------*
+      *    Maps the LZAPLHDR-RTNCD/RSNCD/OTHCD combination returned    *
+      *    by the gateway to a populated LZAPLHDR-MSGID/MSGKBN/MSG,    *
+      *    terminal operator sees text instead of a raw code.          *
+      *    Loaded with the classic FILLER/REDEFINES trick so each      *
+      *    entry can carry its own literal VALUE. Resolved by          *
+      *    QZHDRMSG via a sequential SEARCH on RTNCD/RSNCD/OTHCD.      *
+      *    A blank OTHCD entry matches any OTHCD for that RTNCD/RSNCD  *
+      *    combination and is kept last within the group.              *
+      *----------------------------------------------------------------*
+      *    MOD HISTORY                                                 *
+      *    ------- ---- --------------------------------------------   *
+      *    2026-08-09   QZMSGTAB established.                          *
+      *----------------------------------------------------------------*
+       01  QZMSGTAB-LOAD-TBL.
+           05  FILLER  PIC X(02) VALUE '00'.
+           05  FILLER  PIC X(04) VALUE '0000'.
+           05  FILLER  PIC X(08) VALUE SPACES.
+           05  FILLER  PIC X(07) VALUE 'QZM0001'.
+           05  FILLER  PIC X(01) VALUE '1'.
+           05  FILLER  PIC X(100)
+               VALUE 'NORMAL COMPLETION - REQUEST PROCESSED OK'.
+
+           05  FILLER  PIC X(02) VALUE '04'.
+           05  FILLER  PIC X(04) VALUE '0101'.
+           05  FILLER  PIC X(08) VALUE SPACES.
+           05  FILLER  PIC X(07) VALUE 'QZM0002'.
+           05  FILLER  PIC X(01) VALUE '2'.
+           05  FILLER  PIC X(100)
+               VALUE 'NO CUSTOMER RECORD MATCHES THE SEARCH CRITERIA'.
+
+           05  FILLER  PIC X(02) VALUE '04'.
+           05  FILLER  PIC X(04) VALUE '0102'.
+           05  FILLER  PIC X(08) VALUE SPACES.
+           05  FILLER  PIC X(07) VALUE 'QZM0003'.
+           05  FILLER  PIC X(01) VALUE '2'.
+           05  FILLER  PIC X(100)
+               VALUE 'SEARCH-DATE-TO PRECEDES SEARCH-DATE RANGE'.
+
+           05  FILLER  PIC X(02) VALUE '04'.
+           05  FILLER  PIC X(04) VALUE '0103'.
+           05  FILLER  PIC X(08) VALUE SPACES.
+           05  FILLER  PIC X(07) VALUE 'QZM0004'.
+           05  FILLER  PIC X(01) VALUE '2'.
+           05  FILLER  PIC X(100)
+               VALUE 'CUSTOMER-SEARCH-KBN IS NOT ONE OF 1, 2 OR 3'.
+
+           05  FILLER  PIC X(02) VALUE '04'.
+           05  FILLER  PIC X(04) VALUE '0104'.
+           05  FILLER  PIC X(08) VALUE SPACES.
+           05  FILLER  PIC X(07) VALUE 'QZM0005'.
+           05  FILLER  PIC X(01) VALUE '2'.
+           05  FILLER  PIC X(100)
+               VALUE 'NAME/ADDRESS MIXES FULL AND HALF-WIDTH CHARS'.
+
+           05  FILLER  PIC X(02) VALUE '00'.
+           05  FILLER  PIC X(04) VALUE '0002'.
+           05  FILLER  PIC X(08) VALUE SPACES.
+           05  FILLER  PIC X(07) VALUE 'QZM0006'.
+           05  FILLER  PIC X(01) VALUE '1'.
+           05  FILLER  PIC X(100)
+               VALUE 'MORE ROWS REMAIN - USE THE CONTINUATION KEY'.
+
+           05  FILLER  PIC X(02) VALUE '04'.
+           05  FILLER  PIC X(04) VALUE '0105'.
+           05  FILLER  PIC X(08) VALUE SPACES.
+           05  FILLER  PIC X(07) VALUE 'QZM0007'.
+           05  FILLER  PIC X(01) VALUE '2'.
+           05  FILLER  PIC X(100)
+               VALUE 'CUSTOMER-NO NOT FOUND TO UPDATE'.
+
+           05  FILLER  PIC X(02) VALUE '08'.
+           05  FILLER  PIC X(04) VALUE '0001'.
+           05  FILLER  PIC X(08) VALUE SPACES.
+           05  FILLER  PIC X(07) VALUE 'QZM0008'.
+           05  FILLER  PIC X(01) VALUE '3'.
+           05  FILLER  PIC X(100)
+               VALUE 'CHECKPOINT EXPIRED - RESTART SEARCH FROM PAGE 1'.
+
+           05  FILLER  PIC X(02) VALUE '12'.
+           05  FILLER  PIC X(04) VALUE '9999'.
+           05  FILLER  PIC X(08) VALUE SPACES.
+           05  FILLER  PIC X(07) VALUE 'QZM0009'.
+           05  FILLER  PIC X(01) VALUE '4'.
+           05  FILLER  PIC X(100)
+               VALUE 'APPLICATION ERROR - SEE LZAPLHDR-OTHCD-DESC'.
+
+           05  FILLER  PIC X(02) VALUE '16'.
+           05  FILLER  PIC X(04) VALUE '0001'.
+           05  FILLER  PIC X(08) VALUE 'ASRAABND'.
+           05  FILLER  PIC X(07) VALUE 'QZM0010'.
+           05  FILLER  PIC X(01) VALUE '4'.
+           05  FILLER  PIC X(100)
+               VALUE 'CICS PROGRAM CHECK ABEND - SEE OTHCD-DESC'.
+
+           05  FILLER  PIC X(02) VALUE '16'.
+           05  FILLER  PIC X(04) VALUE '0002'.
+           05  FILLER  PIC X(08) VALUE 'ECITMOUT'.
+           05  FILLER  PIC X(07) VALUE 'QZM0011'.
+           05  FILLER  PIC X(01) VALUE '4'.
+           05  FILLER  PIC X(100)
+               VALUE 'CTG GATEWAY TIMED OUT - RETRY THE REQUEST'.
+
+       01  QZMSGTAB-ENTRY-TBL REDEFINES QZMSGTAB-LOAD-TBL.
+           05  QZMSGTAB-ENTRY            OCCURS 11 TIMES
+                                          INDEXED BY QZMSGTAB-IDX.
+               07  QZMSGTAB-RTNCD         PIC X(02).
+               07  QZMSGTAB-RSNCD         PIC X(04).
+               07  QZMSGTAB-OTHCD         PIC X(08).
+               07  QZMSGTAB-MSGID         PIC X(07).
+               07  QZMSGTAB-MSGKBN        PIC X(01).
+               07  QZMSGTAB-MSGTXT        PIC X(100).
+       77  QZMSGTAB-ENTRY-CNT            PIC 9(03) VALUE 11.
+       77  QZMSGTAB-DEFAULT-MSGID        PIC X(07) VALUE 'QZM9999'.
+       77  QZMSGTAB-DEFAULT-MSGKBN       PIC X(01) VALUE '4'.
+       77  QZMSGTAB-DEFAULT-MSGTXT       PIC X(100)
+           VALUE 'UNCATALOGUED CODE - REPORT TO SUPPORT'.
