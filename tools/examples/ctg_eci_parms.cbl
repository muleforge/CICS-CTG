@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------*
+      *    QZCTGPRM - CTG ECI CALL PARAMETER BLOCK                     *
+      *----------------------------------------------------------------*
+      *    Passed on CALL 'CTGECI' ahead of the LZAPLHDR-AREA/command/ *
+      *    response commarea, the way the vendor-supplied CTG ECI      *
+      *    client stub expects. QZB19E is the only caller today - an   *
+      *    online transaction reaches CICS directly and never builds   *
+      *    this block.                                                 *
+      *----------------------------------------------------------------*
+      *    MOD HISTORY                                                 *
+      *    ------- ---- --------------------------------------------   *
+      *    2026-08-09   QZCTGPRM established.                          *
+      *----------------------------------------------------------------*
+       01  QZCTGPRM.
+           05  QZCTGPRM-SERVER-NAME       PIC X(08) VALUE 'CTGPROD1'.
+           05  QZCTGPRM-PROGRAM-NAME      PIC X(08).
+           05  QZCTGPRM-TRANSID           PIC X(04).
+           05  QZCTGPRM-RETURN-CODE       PIC S9(09) COMP.
+               88  QZCTGPRM-ECI-OK            VALUE ZERO.
+           05  QZCTGPRM-CALL-TIMEOUT      PIC 9(05) VALUE 30.
