@@ -0,0 +1,46 @@
+      *----------------------------------------------------------------*
+      *    QZRPTLIN - ARCHIVAL REPORT PRINT LINE                       *
+      *----------------------------------------------------------------*
+      *    One 133-byte print line, written by the QZR19P archival    *
+      *    report program against the QZEXTRCT extract. The same      *
+      *    byte positions carry three different views: a detail row   *
+      *    of customer usage/charge figures, an alphanumeric caption   *
+      *    row laid over the same positions for column headings, and  *
+      *    a title/page-number heading row printed at the top of      *
+      *    each page.                                                  *
+      *----------------------------------------------------------------*
+      *    MOD HISTORY                                                 *
+      *    ------- ---- --------------------------------------------   *
+      *    2026-08-09   QZRPTLIN established.                          *
+      *----------------------------------------------------------------*
+       01  QZRPTLIN.
+           05  QZRPTLIN-DETAIL.
+               10  FILLER                     PIC X(03).
+               10  QZRPTLIN-CUSTOMER-NO       PIC X(10).
+               10  FILLER                     PIC X(03).
+               10  QZRPTLIN-CUSTOMER-NAME     PIC X(40).
+               10  FILLER                     PIC X(03).
+               10  QZRPTLIN-CUSTOMER-AMOUNT   PIC ZZZ,ZZZ,ZZZ,ZZ9.
+               10  FILLER                     PIC X(03).
+               10  QZRPTLIN-CUSTOMER-CHARGE   PIC ZZZ,ZZZ,ZZZ,ZZ9.
+               10  FILLER                     PIC X(03).
+               10  QZRPTLIN-CHARGE-FLAG       PIC X(01).
+               10  FILLER                     PIC X(37).
+           05  QZRPTLIN-CAPTION REDEFINES QZRPTLIN-DETAIL.
+               10  FILLER                     PIC X(03).
+               10  QZRPTLIN-CAP-CUSTOMER-NO   PIC X(10).
+               10  FILLER                     PIC X(03).
+               10  QZRPTLIN-CAP-CUSTOMER-NAME PIC X(40).
+               10  FILLER                     PIC X(03).
+               10  QZRPTLIN-CAP-AMOUNT        PIC X(15).
+               10  FILLER                     PIC X(03).
+               10  QZRPTLIN-CAP-CHARGE        PIC X(15).
+               10  FILLER                     PIC X(03).
+               10  QZRPTLIN-CAP-FLAG          PIC X(01).
+               10  FILLER                     PIC X(37).
+           05  QZRPTLIN-HEADING REDEFINES QZRPTLIN-DETAIL.
+               10  QZRPTLIN-HDG-TITLE         PIC X(40).
+               10  FILLER                     PIC X(20).
+               10  QZRPTLIN-HDG-PAGE-LIT      PIC X(05).
+               10  QZRPTLIN-HDG-PAGE-NO       PIC ZZZ9.
+               10  FILLER                     PIC X(64).
