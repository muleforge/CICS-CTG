@@ -1,15 +1,49 @@
+      *----------------------------------------------------------------*
+      *    LZAPLHDR - COMMON CICS/CTG GATEWAY APPLICATION HEADER        *
+      *----------------------------------------------------------------*
+      *    Prefixes every commarea exchanged with the gateway.         *
+      *    LZAPLHDR-DCI-INF    - transaction routing / conversation    *
+      *    LZAPLHDR-APPL-INF   - gateway return status and message     *
+      *----------------------------------------------------------------*
+      *    MOD HISTORY                                                 *
+      *    ------- ---- --------------------------------------------   *
+      *    (ORIG)        LZAPLHDR-AREA established.                    *
+      *    2026-08-09   LZAPLHDR-DCI-RESERVE broken out to carry a     *
+      *                 conversation page number so a multi-page       *
+      *                 search can checkpoint/restart against          *
+      *                 LZAPLHDR-CONVSIGN (byte count unchanged).      *
+      *    2026-08-09   LZAPLHDR-APPL-RESERVE broken out to carry the  *
+      *                 OTHCD cross-reference layer/description        *
+      *                 surfaced next to LZAPLHDR-MSG (byte count      *
+      *                 unchanged).                                    *
+      *    2026-08-09   LZAPLHDR-MSG corrected from PIC G(50) to       *
+      *                 PIC X(100) DISPLAY (byte count unchanged) -    *
+      *                 the message catalog stores plain EBCDIC        *
+      *                 English/Japanese-transliterated text, never    *
+      *                 true double-byte graphic data, so a DBCS       *
+      *                 PICTURE here only invited a DBCS-aware         *
+      *                 terminal to reinterpret it as 50 graphic       *
+      *                 characters instead of readable text.          *
+      *----------------------------------------------------------------*
          03  LZAPLHDR-AREA.
            05  LZAPLHDR-DCI-INF.
              07  LZAPLHDR-MENUID          PIC  X(08).
              07  LZAPLHDR-PGMID           PIC  X(08).
              07  LZAPLHDR-CONVSIGN        PIC  X(01).
-             07  LZAPLHDR-DCI-RESERVE     PIC  X(23).
+                 88  LZAPLHDR-CONV-FIRST      VALUE 'F'.
+                 88  LZAPLHDR-CONV-CONTINUE   VALUE 'C'.
+                 88  LZAPLHDR-CONV-END        VALUE 'E'.
+             07  LZAPLHDR-DCI-RESERVE.
+                 09  LZAPLHDR-CONV-PAGE-NO    PIC  9(04).
+                 09  FILLER                   PIC  X(19).
            05  LZAPLHDR-APPL-INF.
              07  LZAPLHDR-RTNCD           PIC  X(02).
              07  LZAPLHDR-RSNCD           PIC  X(04).
              07  LZAPLHDR-OTHCD           PIC  X(08).
              07  LZAPLHDR-MSGID           PIC  X(07).
              07  LZAPLHDR-MSGKBN          PIC  X(01).
-             07  LZAPLHDR-MSG             PIC  G(50) USAGE DISPLAY-1.
+             07  LZAPLHDR-MSG             PIC  X(100).
              07  LZAPLHDR-USERDATA-LEN    PIC  9(08).
-             07  LZAPLHDR-APPL-RESERVE    PIC  X(30).
+             07  LZAPLHDR-APPL-RESERVE.
+                 09  LZAPLHDR-OTHCD-LAYER     PIC  X(04).
+                 09  LZAPLHDR-OTHCD-DESC      PIC  X(26).
