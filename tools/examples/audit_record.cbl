@@ -0,0 +1,29 @@
+      *----------------------------------------------------------------*
+      *    QZAUDREC - GATEWAY TRANSITION AUDIT JOURNAL RECORD           *
+      *----------------------------------------------------------------*
+      *    One record per inbound LZAPLHDR-AREA, written by every      *
+      *    online program behind the gateway (QZO19R, QZO19U) just     *
+      *    before the response is handed back to CICS. Lets an audit  *
+      *    or dispute reconstruct who looked up or changed what,       *
+      *    through which MENUID/PGMID, and what the gateway said.      *
+      *----------------------------------------------------------------*
+      *    MOD HISTORY                                                 *
+      *    ------- ---- --------------------------------------------   *
+      *    2026-08-09   QZAUDREC established.                          *
+      *----------------------------------------------------------------*
+       01  QZAUDREC.
+      *       記録日付・時刻
+           05  QZAUDREC-DATE              PIC X(08).
+           05  QZAUDREC-TIME              PIC X(07).
+      *       端末ID・取引ID
+           05  QZAUDREC-TERMID            PIC X(04).
+           05  QZAUDREC-TRANID            PIC X(04).
+      *       メニューID・プログラムID
+           05  QZAUDREC-MENUID            PIC X(08).
+           05  QZAUDREC-PGMID             PIC X(08).
+      *       お客さま番号（わかる場合）
+           05  QZAUDREC-CUSTOMER-NO       PIC X(10).
+      *       ゲートウェイ応答コード
+           05  QZAUDREC-RTNCD             PIC X(02).
+           05  QZAUDREC-RSNCD             PIC X(04).
+           05  QZAUDREC-OTHCD             PIC X(08).
