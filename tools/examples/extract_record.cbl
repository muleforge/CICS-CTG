@@ -0,0 +1,22 @@
+      *----------------------------------------------------------------*
+      *    QZEXTREC - NIGHTLY CUSTOMER USAGE/CHARGE EXTRACT RECORD      *
+      *----------------------------------------------------------------*
+      *    One record per CUSTOMER-NO written by the QZB19E batch      *
+      *    extract driver from the SAMPLE-RESPONSE fields returned     *
+      *    for that customer, for downstream billing reconciliation    *
+      *    and the finance close.                                      *
+      *----------------------------------------------------------------*
+      *    MOD HISTORY                                                 *
+      *    ------- ---- --------------------------------------------   *
+      *    2026-08-09   QZEXTREC established.                          *
+      *----------------------------------------------------------------*
+       01  QZEXTREC.
+           05  QZEXTREC-CUSTOMER-NO       PIC X(10).
+           05  QZEXTREC-CUSTOMER-NAME     PIC X(40).
+           05  QZEXTREC-CUSTOMER-ADDRESS  PIC X(40).
+           05  QZEXTREC-CUSTOMER-AMOUNT   PIC 9(10).
+           05  QZEXTREC-CUSTOMER-CHARGE   PIC 9(10).
+           05  QZEXTREC-CHARGE-FLAG       PIC X(01).
+           05  QZEXTREC-SEARCH-DATE       PIC X(08).
+           05  QZEXTREC-RTNCD             PIC X(02).
+           05  QZEXTREC-RSNCD             PIC X(04).
