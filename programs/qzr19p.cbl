@@ -0,0 +1,209 @@
+      *================================================================*
+      *                                                                *
+      *    PROGRAM:      QZR19P                                       *
+      *    AUTHOR:       K. SASAKI - APPLICATION SUPPORT               *
+      *    INSTALLATION: MULEFORGE DATA CENTER                        *
+      *    DATE-WRITTEN: 2026-08-09                                   *
+      *    DATE-COMPILED:                                              *
+      *                                                                *
+      *    PURPOSE.                                                   *
+      *        Archival report program. Reads the QZEXTRCT extract    *
+      *        the QZB19E batch driver writes nightly - the same      *
+      *        CUSTOMER-NO/CUSTOMER-NAME/CUSTOMER-AMOUNT/              *
+      *        CUSTOMER-CHARGE data a terminal operator sees on a     *
+      *        QZO19R inquiry screen - and prints it to a standard    *
+      *        print dataset with page headings, page breaks, and      *
+      *        a usage/charge total line, so there is something to    *
+      *        hand to an auditor once the terminal session is gone.   *
+      *                                                                *
+      *    MOD HISTORY.                                                *
+      *    DATE        INIT  DESCRIPTION                               *
+      *    ----------  ----  ------------------------------------      *
+      *    2026-08-09  KS    QZR19P established.                       *
+      *                                                                *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    QZR19P.
+       AUTHOR.        K. SASAKI.
+       INSTALLATION.  MULEFORGE DATA CENTER.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-Z15.
+       OBJECT-COMPUTER.  IBM-Z15.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QZEXTRCT-FILE  ASSIGN TO QZEXTRCT
+               ORGANIZATION   IS SEQUENTIAL
+               FILE STATUS    IS WS-EXTRCT-STATUS.
+           SELECT QZPRINT-FILE   ASSIGN TO QZPRINT
+               ORGANIZATION   IS SEQUENTIAL
+               FILE STATUS    IS WS-PRINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  QZEXTRCT-FILE.
+           COPY "extract_record.cbl".
+       FD  QZPRINT-FILE.
+           COPY "report_line.cbl".
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-EXTRCT-STATUS               PIC X(02).
+       77  WS-PRINT-STATUS                PIC X(02).
+       77  WS-EOF-SW                      PIC X(01) VALUE 'N'.
+           88  WS-EOF                          VALUE 'Y'.
+       77  WS-LINE-CNT                    PIC 9(03) COMP VALUE 0.
+       77  WS-LINES-PER-PAGE              PIC 9(03) VALUE 40.
+       77  WS-PAGE-NO                     PIC 9(04) COMP VALUE 0.
+       77  WS-RECORD-CNT                  PIC 9(07) COMP VALUE 0.
+       77  WS-TOTAL-AMOUNT                PIC 9(12) COMP VALUE 0.
+       77  WS-TOTAL-CHARGE                PIC 9(12) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+              THRU 1000-INITIALIZE-EXIT
+           PERFORM 2000-PRINT-DETAIL-LINE
+              THRU 2000-PRINT-DETAIL-LINE-EXIT
+              UNTIL WS-EOF
+           PERFORM 3000-FINALIZE
+              THRU 3000-FINALIZE-EXIT
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE                                             *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE 0                         TO WS-PAGE-NO
+                                             WS-RECORD-CNT
+                                             WS-TOTAL-AMOUNT
+                                             WS-TOTAL-CHARGE
+           OPEN INPUT  QZEXTRCT-FILE
+           IF WS-EXTRCT-STATUS NOT = '00'
+               DISPLAY 'QZR19P - QZEXTRCT OPEN FAILED, STATUS='
+                       WS-EXTRCT-STATUS
+               MOVE 16                    TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT QZPRINT-FILE
+           IF WS-PRINT-STATUS NOT = '00'
+               DISPLAY 'QZR19P - QZPRINT OPEN FAILED, STATUS='
+                       WS-PRINT-STATUS
+               MOVE 16                    TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 2100-PRINT-HEADINGS
+              THRU 2100-PRINT-HEADINGS-EXIT
+           PERFORM 2900-READ-NEXT-EXTRACT
+              THRU 2900-READ-NEXT-EXTRACT-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2000-PRINT-DETAIL-LINE                                      *
+      *----------------------------------------------------------------*
+       2000-PRINT-DETAIL-LINE.
+           IF WS-LINE-CNT >= WS-LINES-PER-PAGE
+               PERFORM 2100-PRINT-HEADINGS
+                  THRU 2100-PRINT-HEADINGS-EXIT
+           END-IF
+           MOVE QZEXTREC-CUSTOMER-NO      TO QZRPTLIN-CUSTOMER-NO
+           MOVE QZEXTREC-CUSTOMER-NAME    TO QZRPTLIN-CUSTOMER-NAME
+           MOVE QZEXTREC-CUSTOMER-AMOUNT  TO QZRPTLIN-CUSTOMER-AMOUNT
+           MOVE QZEXTREC-CUSTOMER-CHARGE  TO QZRPTLIN-CUSTOMER-CHARGE
+           MOVE QZEXTREC-CHARGE-FLAG      TO QZRPTLIN-CHARGE-FLAG
+           WRITE QZRPTLIN AFTER ADVANCING 1 LINE
+           IF WS-PRINT-STATUS NOT = '00'
+               DISPLAY 'QZR19P - QZPRINT WRITE FAILED, STATUS='
+                       WS-PRINT-STATUS
+               MOVE 16                    TO RETURN-CODE
+               STOP RUN
+           END-IF
+           ADD 1                          TO WS-LINE-CNT
+           ADD 1                          TO WS-RECORD-CNT
+           ADD QZEXTREC-CUSTOMER-AMOUNT   TO WS-TOTAL-AMOUNT
+           ADD QZEXTREC-CUSTOMER-CHARGE   TO WS-TOTAL-CHARGE
+           PERFORM 2900-READ-NEXT-EXTRACT
+              THRU 2900-READ-NEXT-EXTRACT-EXIT.
+       2000-PRINT-DETAIL-LINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2100-PRINT-HEADINGS                                         *
+      *----------------------------------------------------------------*
+       2100-PRINT-HEADINGS.
+           ADD 1                          TO WS-PAGE-NO
+           MOVE SPACES                    TO QZRPTLIN
+           MOVE 'CUSTOMER USAGE/CHARGE ARCHIVAL REPORT'
+                                          TO QZRPTLIN-HDG-TITLE
+           MOVE 'PAGE '                   TO QZRPTLIN-HDG-PAGE-LIT
+           MOVE WS-PAGE-NO                TO QZRPTLIN-HDG-PAGE-NO
+           WRITE QZRPTLIN AFTER ADVANCING PAGE
+           IF WS-PRINT-STATUS NOT = '00'
+               DISPLAY 'QZR19P - QZPRINT WRITE FAILED, STATUS='
+                       WS-PRINT-STATUS
+               MOVE 16                    TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE SPACES                    TO QZRPTLIN
+           MOVE 'CUSTOMER NO'             TO QZRPTLIN-CAP-CUSTOMER-NO
+           MOVE 'CUSTOMER NAME'           TO QZRPTLIN-CAP-CUSTOMER-NAME
+           MOVE 'USAGE AMOUNT'            TO QZRPTLIN-CAP-AMOUNT
+           MOVE 'BILLED CHARGE'           TO QZRPTLIN-CAP-CHARGE
+           MOVE 'F'                       TO QZRPTLIN-CAP-FLAG
+           WRITE QZRPTLIN AFTER ADVANCING 2 LINES
+           IF WS-PRINT-STATUS NOT = '00'
+               DISPLAY 'QZR19P - QZPRINT WRITE FAILED, STATUS='
+                       WS-PRINT-STATUS
+               MOVE 16                    TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE 0                         TO WS-LINE-CNT.
+       2100-PRINT-HEADINGS-EXIT.
+           EXIT.
+
+       2900-READ-NEXT-EXTRACT.
+           READ QZEXTRCT-FILE
+               AT END
+                   SET WS-EOF             TO TRUE
+           END-READ
+           IF NOT WS-EOF AND WS-EXTRCT-STATUS NOT = '00'
+               DISPLAY 'QZR19P - QZEXTRCT READ FAILED, STATUS='
+                       WS-EXTRCT-STATUS
+               MOVE 16                    TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       2900-READ-NEXT-EXTRACT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    3000-FINALIZE                                               *
+      *        Writes the usage/charge total line and closes out the  *
+      *        run.                                                    *
+      *----------------------------------------------------------------*
+       3000-FINALIZE.
+           MOVE SPACES                    TO QZRPTLIN
+           MOVE 'TOTAL'                   TO QZRPTLIN-CUSTOMER-NO
+           MOVE WS-TOTAL-AMOUNT           TO QZRPTLIN-CUSTOMER-AMOUNT
+           MOVE WS-TOTAL-CHARGE           TO QZRPTLIN-CUSTOMER-CHARGE
+           WRITE QZRPTLIN AFTER ADVANCING 2 LINES
+           IF WS-PRINT-STATUS NOT = '00'
+               DISPLAY 'QZR19P - QZPRINT WRITE FAILED, STATUS='
+                       WS-PRINT-STATUS
+               MOVE 16                    TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE QZEXTRCT-FILE
+           CLOSE QZPRINT-FILE
+           DISPLAY 'QZR19P - RECORDS PRINTED: ' WS-RECORD-CNT
+           DISPLAY 'QZR19P - PAGES PRINTED:   ' WS-PAGE-NO.
+       3000-FINALIZE-EXIT.
+           EXIT.
