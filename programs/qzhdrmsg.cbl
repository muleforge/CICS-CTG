@@ -0,0 +1,158 @@
+      *================================================================*
+      *                                                                *
+      *    PROGRAM:      QZHDRMSG                                      *
+      *    AUTHOR:       K. SASAKI - APPLICATION SUPPORT                *
+      *    INSTALLATION: MULEFORGE DATA CENTER                         *
+      *    DATE-WRITTEN: 2026-08-09                                    *
+      *    DATE-COMPILED:                                               *
+      *                                                                *
+      *    PURPOSE.                                                    *
+      *        Called subprogram that resolves the LZAPLHDR-RTNCD/    *
+      *        RSNCD/OTHCD combination in a caller's LZAPLHDR-AREA     *
+      *        into a populated LZAPLHDR-MSGID/LZAPLHDR-MSGKBN/        *
+      *        LZAPLHDR-MSG, and - when LZAPLHDR-OTHCD is present -    *
+      *        into LZAPLHDR-OTHCD-LAYER/LZAPLHDR-OTHCD-DESC so an     *
+      *        incident can be triaged to CICS/CTG/z/OS without a      *
+      *        manual cross-reference lookup.                          *
+      *                                                                *
+      *        Linked by every online program that sits behind the    *
+      *        gateway (QZO19R, QZO19U) after LZAPLHDR-RTNCD/RSNCD/    *
+      *        OTHCD have been set, immediately before the response    *
+      *        is returned to CICS.                                    *
+      *                                                                *
+      *    LINKAGE.                                                    *
+      *        CALL 'QZHDRMSG' USING LZAPLHDR-AREA.                    *
+      *                                                                *
+      *    MOD HISTORY.                                                *
+      *    DATE        INIT  DESCRIPTION                               *
+      *    ----------  ----  ------------------------------------      *
+      *    2026-08-09  KS    QZHDRMSG established.                     *
+      *                                                                *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    QZHDRMSG.
+       AUTHOR.        K. SASAKI.
+       INSTALLATION.  MULEFORGE DATA CENTER.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-Z15.
+       OBJECT-COMPUTER.  IBM-Z15.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      *    MESSAGE CATALOG AND OTHCD CROSS-REFERENCE TABLES             *
+      *----------------------------------------------------------------*
+           COPY "msg_table.cbl".
+           COPY "oth_xref_table.cbl".
+
+      *----------------------------------------------------------------*
+      *    SWITCHES AND COUNTERS                                       *
+      *----------------------------------------------------------------*
+       77  WS-MSG-FOUND-SW                PIC X(01) VALUE 'N'.
+           88  WS-MSG-FOUND                    VALUE 'Y'.
+           88  WS-MSG-NOT-FOUND                VALUE 'N'.
+       77  WS-OTH-FOUND-SW                PIC X(01) VALUE 'N'.
+           88  WS-OTH-FOUND                    VALUE 'Y'.
+           88  WS-OTH-NOT-FOUND                VALUE 'N'.
+
+       LINKAGE SECTION.
+           COPY "header.cbl"
+               REPLACING ==03  LZAPLHDR-AREA== BY ==01  LZAPLHDR-AREA==.
+
+       PROCEDURE DIVISION USING LZAPLHDR-AREA.
+
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                                *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 2000-RESOLVE-MESSAGE
+              THRU 2000-RESOLVE-MESSAGE-EXIT
+           PERFORM 3000-RESOLVE-OTHCD
+              THRU 3000-RESOLVE-OTHCD-EXIT
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *    2000-RESOLVE-MESSAGE                                         *
+      *        Sequential lookup of QZMSGTAB by RTNCD/RSNCD/OTHCD.      *
+      *        A catalog entry with a blank OTHCD matches any OTHCD    *
+      *        for that RTNCD/RSNCD.                                    *
+      *----------------------------------------------------------------*
+       2000-RESOLVE-MESSAGE.
+           SET WS-MSG-NOT-FOUND              TO TRUE
+           SET QZMSGTAB-IDX                  TO 1
+           PERFORM 2100-SEARCH-MSG-ENTRY
+              THRU 2100-SEARCH-MSG-ENTRY-EXIT
+              UNTIL WS-MSG-FOUND
+                 OR QZMSGTAB-IDX > QZMSGTAB-ENTRY-CNT
+           IF WS-MSG-FOUND
+               MOVE QZMSGTAB-MSGID (QZMSGTAB-IDX)
+                 TO LZAPLHDR-MSGID
+               MOVE QZMSGTAB-MSGKBN (QZMSGTAB-IDX)
+                 TO LZAPLHDR-MSGKBN
+               MOVE QZMSGTAB-MSGTXT (QZMSGTAB-IDX)
+                 TO LZAPLHDR-MSG
+           ELSE
+               MOVE QZMSGTAB-DEFAULT-MSGID   TO LZAPLHDR-MSGID
+               MOVE QZMSGTAB-DEFAULT-MSGKBN  TO LZAPLHDR-MSGKBN
+               MOVE QZMSGTAB-DEFAULT-MSGTXT  TO LZAPLHDR-MSG
+           END-IF.
+       2000-RESOLVE-MESSAGE-EXIT.
+           EXIT.
+
+       2100-SEARCH-MSG-ENTRY.
+           IF QZMSGTAB-RTNCD (QZMSGTAB-IDX) = LZAPLHDR-RTNCD
+              AND QZMSGTAB-RSNCD (QZMSGTAB-IDX) = LZAPLHDR-RSNCD
+              AND (QZMSGTAB-OTHCD (QZMSGTAB-IDX) = LZAPLHDR-OTHCD
+               OR  QZMSGTAB-OTHCD (QZMSGTAB-IDX) = SPACES)
+               SET WS-MSG-FOUND               TO TRUE
+           ELSE
+               SET QZMSGTAB-IDX UP BY 1
+           END-IF.
+       2100-SEARCH-MSG-ENTRY-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    3000-RESOLVE-OTHCD                                           *
+      *        Sequential lookup of QZOTHTAB by OTHCD. Skipped when     *
+      *        LZAPLHDR-OTHCD is blank - there is no below-the-line    *
+      *        code to cross-reference.                                 *
+      *----------------------------------------------------------------*
+       3000-RESOLVE-OTHCD.
+           IF LZAPLHDR-OTHCD = SPACES
+               MOVE SPACES                   TO LZAPLHDR-OTHCD-LAYER
+               MOVE SPACES                   TO LZAPLHDR-OTHCD-DESC
+           ELSE
+               SET WS-OTH-NOT-FOUND          TO TRUE
+               SET QZOTHTAB-IDX              TO 1
+               PERFORM 3100-SEARCH-OTH-ENTRY
+                  THRU 3100-SEARCH-OTH-ENTRY-EXIT
+                  UNTIL WS-OTH-FOUND
+                     OR QZOTHTAB-IDX > QZOTHTAB-ENTRY-CNT
+               IF WS-OTH-FOUND
+                   MOVE QZOTHTAB-LAYER (QZOTHTAB-IDX)
+                     TO LZAPLHDR-OTHCD-LAYER
+                   MOVE QZOTHTAB-DESC (QZOTHTAB-IDX)
+                     TO LZAPLHDR-OTHCD-DESC
+               ELSE
+                   MOVE QZOTHTAB-DEFAULT-LAYER
+                     TO LZAPLHDR-OTHCD-LAYER
+                   MOVE QZOTHTAB-DEFAULT-DESC
+                     TO LZAPLHDR-OTHCD-DESC
+               END-IF
+           END-IF.
+       3000-RESOLVE-OTHCD-EXIT.
+           EXIT.
+
+       3100-SEARCH-OTH-ENTRY.
+           IF QZOTHTAB-OTHCD (QZOTHTAB-IDX) = LZAPLHDR-OTHCD
+               SET WS-OTH-FOUND               TO TRUE
+           ELSE
+               SET QZOTHTAB-IDX UP BY 1
+           END-IF.
+       3100-SEARCH-OTH-ENTRY-EXIT.
+           EXIT.
