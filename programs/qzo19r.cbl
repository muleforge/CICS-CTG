@@ -0,0 +1,729 @@
+      *================================================================*
+      *                                                                *
+      *    PROGRAM:      QZO19R                                       *
+      *    AUTHOR:       K. SASAKI - APPLICATION SUPPORT               *
+      *    INSTALLATION: MULEFORGE DATA CENTER                        *
+      *    DATE-WRITTEN: 2026-08-09                                   *
+      *    DATE-COMPILED:                                              *
+      *                                                                *
+      *    PURPOSE.                                                   *
+      *        Online CICS transaction behind the gateway that        *
+      *        answers a customer usage/charge inquiry. Accepts       *
+      *        SAMPLE-COMMAND, browses the QZCUSMAS customer master   *
+      *        (by CUSTOMER-NO for exact/partial-number search, or    *
+      *        its QZCUSNAM path for name search), and returns up to  *
+      *        five SAMPLE-RESPONSE rows per call. A date range on     *
+      *        SEARCH-DATE/SEARCH-DATE-TO is satisfied by summing a    *
+      *        customer's billing months that fall in range into a    *
+      *        single row.                                             *
+      *                                                                *
+      *        LZAPLHDR-CONVSIGN drives a real pseudo-conversational   *
+      *        checkpoint: FIRST starts a search and clears any prior *
+      *        checkpoint, CONTINUE resumes it from the CKPT TS queue  *
+      *        keyed by EIBTRMID, END tears the checkpoint down. The   *
+      *        caller-visible CONTINUATION-CUSTOMER-NO/NEXT-CUSTOMER-  *
+      *        NO tokens still work on their own for a caller that     *
+      *        does not keep LZAPLHDR-CONVSIGN conversational.         *
+      *                                                                *
+      *    LINKAGE.                                                    *
+      *        DFHCOMMAREA = LZAPLHDR-AREA, SAMPLE-COMMAND,            *
+      *        SAMPLE-RESPONSE, in that order.                         *
+      *                                                                *
+      *    MOD HISTORY.                                                *
+      *    DATE        INIT  DESCRIPTION                               *
+      *    ----------  ----  ------------------------------------      *
+      *    2026-08-09  KS    QZO19R established.                       *
+      *                                                                *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    QZO19R.
+       AUTHOR.        K. SASAKI.
+       INSTALLATION.  MULEFORGE DATA CENTER.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-Z15.
+       OBJECT-COMPUTER.  IBM-Z15.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      *    CUSTOMER MASTER I/O AREA                                    *
+      *----------------------------------------------------------------*
+           COPY "customer_master.cbl".
+
+      *----------------------------------------------------------------*
+      *    CONVERSATION CHECKPOINT I/O AREA                            *
+      *----------------------------------------------------------------*
+           COPY "checkpoint_record.cbl".
+
+      *----------------------------------------------------------------*
+      *    AUDIT JOURNAL I/O AREA                                      *
+      *----------------------------------------------------------------*
+           COPY "audit_record.cbl".
+
+      *----------------------------------------------------------------*
+      *    SWITCHES, COUNTERS AND WORK AREAS                           *
+      *----------------------------------------------------------------*
+       77  WS-RESP                        PIC S9(08) COMP.
+       77  WS-TSQ-NAME                    PIC X(08).
+       77  WS-CKPT-FOUND-SW               PIC X(01) VALUE 'N'.
+           88  WS-CKPT-FOUND                   VALUE 'Y'.
+       77  WS-BROWSE-FILE                 PIC X(08).
+       77  WS-BROWSE-DONE-SW              PIC X(01) VALUE 'N'.
+           88  WS-BROWSE-DONE                  VALUE 'Y'.
+       77  WS-ROWS-RETURNED               PIC 9(01) COMP VALUE 0.
+       77  WS-ROW-PREFETCHED-SW           PIC X(01) VALUE 'N'.
+           88  WS-ROW-PREFETCHED                VALUE 'Y'.
+       77  WS-PARTIAL-LEN                 PIC 9(02) COMP VALUE 0.
+       77  WS-CURR-CUSTOMER-NO            PIC X(10) VALUE SPACES.
+       77  WS-CURR-CUSTOMER-NAME          PIC G(20) USAGE DISPLAY-1.
+       77  WS-CURR-CUSTOMER-ADDRESS       PIC G(20) USAGE DISPLAY-1.
+       77  WS-CURR-ADDR-POSTAL-CD         PIC X(07).
+       77  WS-CURR-ADDR-PREF-CITY         PIC G(10) USAGE DISPLAY-1.
+       77  WS-CURR-ADDR-LINE              PIC G(15) USAGE DISPLAY-1.
+       77  WS-CURR-CONTRACT-TYPE          PIC X(02).
+       77  WS-CURR-PAYMENT-METHOD         PIC X(02).
+       77  WS-CURR-COLL-STATUS            PIC X(01).
+       77  WS-SUM-AMOUNT                  PIC 9(10) VALUE 0.
+       77  WS-SUM-CHARGE                  PIC 9(10) VALUE 0.
+       77  WS-EXPECTED-CHARGE             PIC 9(10) VALUE 0.
+       77  WS-EXPECTED-CHARGE-RAW         PIC 9(10)V9(02) VALUE 0.
+       77  WS-HAVE-PENDING-ROW-SW         PIC X(01) VALUE 'N'.
+           88  WS-HAVE-PENDING-ROW              VALUE 'Y'.
+       77  WS-DBCVAL-FIELD                PIC G(20) USAGE DISPLAY-1.
+       77  WS-DBCVAL-RESULT                PIC X(01).
+           88  WS-DBCVAL-MIXED-WIDTH           VALUE 'M'.
+       77  WS-NAME-OK-SW                  PIC X(01) VALUE 'Y'.
+           88  WS-NAME-OK                      VALUE 'Y'.
+       77  WS-CALEN-LIST-BASE             PIC 9(08) COMP.
+       77  WS-CALEN-EXT-BASE              PIC 9(08) COMP.
+       77  WS-CALEN-MIN-ADDR-DTL          PIC 9(08) COMP.
+       77  WS-CALEN-MIN-EXT-INF           PIC 9(08) COMP.
+       77  WS-CALEN-MIN-SEARCH-KBN        PIC 9(08) COMP.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY "header.cbl".
+           COPY "sample_command.cbl".
+           COPY "sample_response.cbl".
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                              *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           IF EIBCALEN = 0
+               PERFORM 9100-NO-COMMAREA
+                  THRU 9100-NO-COMMAREA-EXIT
+           ELSE
+               PERFORM 1000-INITIALIZE
+                  THRU 1000-INITIALIZE-EXIT
+               PERFORM 2000-EDIT-COMMAND
+                  THRU 2000-EDIT-COMMAND-EXIT
+               IF LZAPLHDR-RTNCD = '00'
+                   PERFORM 3000-RESUME-CHECKPOINT
+                      THRU 3000-RESUME-CHECKPOINT-EXIT
+                   PERFORM 4000-SEARCH-CUSTOMERS
+                      THRU 4000-SEARCH-CUSTOMERS-EXIT
+                   PERFORM 7000-SAVE-CHECKPOINT
+                      THRU 7000-SAVE-CHECKPOINT-EXIT
+               END-IF
+               PERFORM 8000-RESOLVE-HEADER-MSG
+                  THRU 8000-RESOLVE-HEADER-MSG-EXIT
+               PERFORM 8500-AUDIT-LOG
+                  THRU 8500-AUDIT-LOG-EXIT
+           END-IF
+           PERFORM 9999-RETURN-TRAN
+              THRU 9999-RETURN-TRAN-EXIT.
+
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE                                             *
+      *        WS-CALEN-LIST-BASE/WS-CALEN-EXT-BASE are the commarea   *
+      *        offsets immediately in front of QZO19R-LIST-INF and     *
+      *        QZO19R-EXT-INF respectively; 4600-FLUSH-PENDING-ROW      *
+      *        adds the per-row span onto these to know how much of    *
+      *        EIBCALEN a given row's new fields actually need.        *
+      *        WS-CALEN-MIN-SEARCH-KBN is the commarea length that     *
+      *        reaches through CUSTOMER-SEARCH-KBN on SAMPLE-COMMAND - *
+      *        2000-EDIT-COMMAND uses it to tell a caller still on the *
+      *        original, shorter CUSTOMER-NO/NAME/ADDRESS/SEARCH-DATE  *
+      *        layout from one that also sent the fields appended      *
+      *        after it (SEARCH-DATE-TO, CONTINUATION-CUSTOMER-NO,     *
+      *        CUSTOMER-SEARCH-KBN).                                   *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE SPACES                   TO LZAPLHDR-OTHCD
+           MOVE '00'                     TO LZAPLHDR-RTNCD
+           MOVE '0000'                   TO LZAPLHDR-RSNCD
+           MOVE 0                        TO NO-OF-RECORDS
+                                             CHARGE-EXCEPTION-COUNT
+           MOVE SPACES                   TO NEXT-CUSTOMER-NO
+           SET MORE-RECORDS-NO           TO TRUE
+           MOVE 'CKPT'                   TO WS-TSQ-NAME (1:4)
+           MOVE EIBTRMID                 TO WS-TSQ-NAME (5:4)
+           COMPUTE WS-CALEN-LIST-BASE =
+               LENGTH OF LZAPLHDR-AREA
+             + LENGTH OF SAMPLE-COMMAND
+             + LENGTH OF NO-OF-RECORDS
+             + LENGTH OF SEARCH-DATE IN SAMPLE-RESPONSE
+           COMPUTE WS-CALEN-EXT-BASE =
+               WS-CALEN-LIST-BASE
+             + (LENGTH OF QZO19R-LIST-INF * 5)
+             + LENGTH OF SEARCH-DATE-TO IN SAMPLE-RESPONSE
+             + LENGTH OF NEXT-CUSTOMER-NO
+             + LENGTH OF MORE-RECORDS-IND
+             + LENGTH OF CHARGE-EXCEPTION-COUNT
+           COMPUTE WS-CALEN-MIN-SEARCH-KBN =
+               LENGTH OF LZAPLHDR-AREA
+             + LENGTH OF CUSTOMER-NO IN SAMPLE-COMMAND
+             + LENGTH OF CUSTOMER-NAME IN SAMPLE-COMMAND
+             + LENGTH OF CUSTOMER-ADDRESS IN SAMPLE-COMMAND
+             + LENGTH OF SEARCH-DATE IN SAMPLE-COMMAND
+             + LENGTH OF SEARCH-DATE-TO IN SAMPLE-COMMAND
+             + LENGTH OF CONTINUATION-CUSTOMER-NO
+             + LENGTH OF CUSTOMER-SEARCH-KBN.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2000-EDIT-COMMAND                                           *
+      *        CUSTOMER-SEARCH-KBN, SEARCH-DATE-TO and CONTINUATION-   *
+      *        CUSTOMER-NO were appended after the original CUSTOMER-  *
+      *        NO/NAME/ADDRESS/SEARCH-DATE fields on SAMPLE-COMMAND -  *
+      *        a caller still on that original, shorter commarea has   *
+      *        nothing of its own past EIBCALEN, so those fields are   *
+      *        defaulted rather than read off the end of the commarea: *
+      *        CUSTOMER-SEARCH-KBN defaults to exact-number search,    *
+      *        SEARCH-DATE-TO and CONTINUATION-CUSTOMER-NO to SPACES.  *
+      *        CUSTOMER-SEARCH-BY-NAME then runs the DBCS consistency  *
+      *        check on CUSTOMER-NAME before a search is attempted -   *
+      *        a mixed-width key will never match the QZCUSNAM path    *
+      *        and is more useful rejected up front. Finally, a        *
+      *        SEARCH-DATE-TO left blank (the original, single-date    *
+      *        callers' case) is defaulted to SEARCH-DATE so the       *
+      *        range filter in 4200-BUILD-ROW still matches that one   *
+      *        billing month, or to all-nines when SEARCH-DATE is      *
+      *        also blank, so an omitted range matches every month; a  *
+      *        SEARCH-DATE-TO that precedes an explicit SEARCH-DATE is *
+      *        rejected.                                                *
+      *----------------------------------------------------------------*
+       2000-EDIT-COMMAND.
+           IF EIBCALEN < WS-CALEN-MIN-SEARCH-KBN
+               SET CUSTOMER-SEARCH-EXACT-NO TO TRUE
+               MOVE SPACES                TO SEARCH-DATE-TO
+                                              IN SAMPLE-COMMAND
+               MOVE SPACES                TO CONTINUATION-CUSTOMER-NO
+           END-IF
+           SET WS-NAME-OK                TO TRUE
+           IF CUSTOMER-SEARCH-BY-NAME
+               MOVE CUSTOMER-NAME IN SAMPLE-COMMAND
+                 TO WS-DBCVAL-FIELD
+               CALL 'QZDBCVAL' USING WS-DBCVAL-FIELD WS-DBCVAL-RESULT
+               IF WS-DBCVAL-MIXED-WIDTH
+                   SET WS-NAME-OK-SW TO 'N'
+               END-IF
+           END-IF
+           IF NOT WS-NAME-OK
+               MOVE '04'                 TO LZAPLHDR-RTNCD
+               MOVE '0104'               TO LZAPLHDR-RSNCD
+           END-IF
+           IF LZAPLHDR-RTNCD = '00'
+               IF SEARCH-DATE-TO IN SAMPLE-COMMAND = SPACES
+                   IF SEARCH-DATE IN SAMPLE-COMMAND = SPACES
+                       MOVE ALL '9'       TO SEARCH-DATE-TO
+                                              IN SAMPLE-COMMAND
+                   ELSE
+                       MOVE SEARCH-DATE IN SAMPLE-COMMAND
+                         TO SEARCH-DATE-TO IN SAMPLE-COMMAND
+                   END-IF
+               ELSE
+                   IF SEARCH-DATE IN SAMPLE-COMMAND NOT = SPACES
+                      AND SEARCH-DATE-TO IN SAMPLE-COMMAND
+                          < SEARCH-DATE IN SAMPLE-COMMAND
+                       MOVE '04'         TO LZAPLHDR-RTNCD
+                       MOVE '0102'       TO LZAPLHDR-RSNCD
+                   END-IF
+               END-IF
+           END-IF.
+       2000-EDIT-COMMAND-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    3000-RESUME-CHECKPOINT                                      *
+      *        LZAPLHDR-CONV-FIRST starts clean and drops any stale    *
+      *        checkpoint left by an abended prior page. LZAPLHDR-     *
+      *        CONV-CONTINUE reads the checkpoint and lets it win      *
+      *        over the caller's own SEARCH-DATE/CONTINUATION fields   *
+      *        so a resumed page lands exactly where it left off.      *
+      *----------------------------------------------------------------*
+       3000-RESUME-CHECKPOINT.
+           SET WS-CKPT-FOUND-SW          TO 'N'
+           IF LZAPLHDR-CONV-FIRST
+               EXEC CICS
+                   DELETEQ TS
+                   QUEUE(WS-TSQ-NAME)
+                   RESP(WS-RESP)
+               END-EXEC
+               MOVE 0                    TO LZAPLHDR-CONV-PAGE-NO
+           ELSE
+               IF LZAPLHDR-CONV-CONTINUE
+                   EXEC CICS
+                       READQ TS
+                       QUEUE(WS-TSQ-NAME)
+                       INTO(QZCKPT)
+                       RESP(WS-RESP)
+                   END-EXEC
+                   IF WS-RESP = DFHRESP(NORMAL)
+                       SET WS-CKPT-FOUND TO TRUE
+                       MOVE QZCKPT-SEARCH-DATE
+                         TO SEARCH-DATE IN SAMPLE-COMMAND
+                       MOVE QZCKPT-SEARCH-DATE-TO
+                         TO SEARCH-DATE-TO IN SAMPLE-COMMAND
+                       MOVE QZCKPT-SEARCH-KBN
+                         TO CUSTOMER-SEARCH-KBN
+                       MOVE QZCKPT-CUSTOMER-NO
+                         TO CUSTOMER-NO IN SAMPLE-COMMAND
+                       MOVE QZCKPT-CUSTOMER-NAME
+                         TO CUSTOMER-NAME IN SAMPLE-COMMAND
+                       MOVE QZCKPT-LAST-CUSTOMER-NO
+                         TO CONTINUATION-CUSTOMER-NO
+                       MOVE QZCKPT-PAGE-NO
+                         TO LZAPLHDR-CONV-PAGE-NO
+                   ELSE
+                       MOVE '08'                 TO LZAPLHDR-RTNCD
+                       MOVE '0001'               TO LZAPLHDR-RSNCD
+                   END-IF
+               END-IF
+           END-IF.
+       3000-RESUME-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    4000-SEARCH-CUSTOMERS                                       *
+      *        Browses QZCUSMAS (by CUSTOMER-NO) or its QZCUSNAM path  *
+      *        (by CUSTOMER-NAME), summing each customer's billing     *
+      *        months that fall inside SEARCH-DATE/SEARCH-DATE-TO      *
+      *        into one response row, up to five rows per call.        *
+      *----------------------------------------------------------------*
+       4000-SEARCH-CUSTOMERS.
+           IF LZAPLHDR-RTNCD = '00'
+               PERFORM 4100-START-BROWSE
+                  THRU 4100-START-BROWSE-EXIT
+               PERFORM 4200-BUILD-ROW
+                  THRU 4200-BUILD-ROW-EXIT
+                  UNTIL WS-BROWSE-DONE
+                     OR WS-ROWS-RETURNED = 5
+               PERFORM 4900-END-BROWSE
+                  THRU 4900-END-BROWSE-EXIT
+               IF WS-ROWS-RETURNED = 0
+                  AND LZAPLHDR-RTNCD = '00'
+                   MOVE '04'                 TO LZAPLHDR-RTNCD
+                   MOVE '0101'               TO LZAPLHDR-RSNCD
+               END-IF
+           END-IF.
+       4000-SEARCH-CUSTOMERS-EXIT.
+           EXIT.
+
+       4100-START-BROWSE.
+           SET WS-BROWSE-DONE-SW         TO 'N'
+           SET WS-HAVE-PENDING-ROW-SW    TO 'N'
+           SET WS-ROW-PREFETCHED-SW      TO 'N'
+           MOVE 0                        TO WS-ROWS-RETURNED
+           IF CUSTOMER-SEARCH-BY-NAME
+               MOVE 'QZCUSNAM'            TO WS-BROWSE-FILE
+               EXEC CICS
+                   STARTBR FILE(WS-BROWSE-FILE)
+                   RIDFLD(CUSTOMER-NAME IN SAMPLE-COMMAND)
+                   GTEQ
+                   RESP(WS-RESP)
+               END-EXEC
+           ELSE
+               MOVE 'QZCUSMAS'            TO WS-BROWSE-FILE
+               IF CUSTOMER-SEARCH-PARTIAL-NO
+                   PERFORM 4120-CALC-PARTIAL-LEN
+                      THRU 4120-CALC-PARTIAL-LEN-EXIT
+               END-IF
+               IF CONTINUATION-CUSTOMER-NO NOT = SPACES
+                   MOVE CONTINUATION-CUSTOMER-NO
+                     TO QZCUSMAS-CUSTOMER-NO
+               ELSE
+                   MOVE CUSTOMER-NO IN SAMPLE-COMMAND
+                     TO QZCUSMAS-CUSTOMER-NO
+               END-IF
+               EXEC CICS
+                   STARTBR FILE(WS-BROWSE-FILE)
+                   RIDFLD(QZCUSMAS-KEY)
+                   GTEQ
+                   RESP(WS-RESP)
+               END-EXEC
+           END-IF
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               SET WS-BROWSE-DONE         TO TRUE
+           ELSE
+               IF CONTINUATION-CUSTOMER-NO NOT = SPACES
+                   PERFORM 4150-SKIP-TO-CONTINUATION
+                      THRU 4150-SKIP-TO-CONTINUATION-EXIT
+               END-IF
+           END-IF.
+       4100-START-BROWSE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    4120-CALC-PARTIAL-LEN                                       *
+      *        Significant (non-trailing-space) length of the caller's*
+      *        CUSTOMER-NO prefix, for the partial-number match in     *
+      *        4200-BUILD-ROW.                                         *
+      *----------------------------------------------------------------*
+       4120-CALC-PARTIAL-LEN.
+           MOVE 0                        TO WS-PARTIAL-LEN
+           INSPECT CUSTOMER-NO IN SAMPLE-COMMAND
+               TALLYING WS-PARTIAL-LEN FOR CHARACTERS
+               BEFORE INITIAL SPACE
+           IF WS-PARTIAL-LEN = 0
+               MOVE LENGTH OF CUSTOMER-NO IN SAMPLE-COMMAND
+                 TO WS-PARTIAL-LEN
+           END-IF.
+       4120-CALC-PARTIAL-LEN-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    4150-SKIP-TO-CONTINUATION                                   *
+      *        STARTBR...GTEQ positions at-or-after the continuation  *
+      *        key, which re-finds every row already returned on the  *
+      *        prior page. Reads forward, discarding, until a row      *
+      *        past CONTINUATION-CUSTOMER-NO is prefetched (or the     *
+      *        browse runs out) - the same positioning problem either  *
+      *        way the browse is driven, by CUSTOMER-NO or by name.    *
+      *----------------------------------------------------------------*
+       4150-SKIP-TO-CONTINUATION.
+           PERFORM 4160-READ-SKIP-ROW
+              THRU 4160-READ-SKIP-ROW-EXIT
+              UNTIL WS-BROWSE-DONE
+                 OR WS-ROW-PREFETCHED.
+       4150-SKIP-TO-CONTINUATION-EXIT.
+           EXIT.
+
+       4160-READ-SKIP-ROW.
+           IF WS-BROWSE-FILE = 'QZCUSNAM'
+               EXEC CICS
+                   READNEXT FILE(WS-BROWSE-FILE)
+                   INTO(QZCUSMAS-REC)
+                   RIDFLD(CUSTOMER-NAME IN SAMPLE-COMMAND)
+                   RESP(WS-RESP)
+               END-EXEC
+           ELSE
+               EXEC CICS
+                   READNEXT FILE(WS-BROWSE-FILE)
+                   INTO(QZCUSMAS-REC)
+                   RIDFLD(QZCUSMAS-KEY)
+                   RESP(WS-RESP)
+               END-EXEC
+           END-IF
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               SET WS-BROWSE-DONE         TO TRUE
+           ELSE
+               IF QZCUSMAS-CUSTOMER-NO > CONTINUATION-CUSTOMER-NO
+                   SET WS-ROW-PREFETCHED  TO TRUE
+               END-IF
+           END-IF.
+       4160-READ-SKIP-ROW-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    4200-BUILD-ROW                                              *
+      *        Reads the master sequentially on a control break of    *
+      *        QZCUSMAS-CUSTOMER-NO: while the key is unchanged the    *
+      *        matching billing months are accumulated; the row is     *
+      *        emitted when the customer changes or the browse ends.   *
+      *----------------------------------------------------------------*
+       4200-BUILD-ROW.
+           IF WS-ROW-PREFETCHED
+               SET WS-ROW-PREFETCHED-SW  TO 'N'
+           ELSE
+               IF WS-BROWSE-FILE = 'QZCUSNAM'
+                   EXEC CICS
+                       READNEXT FILE(WS-BROWSE-FILE)
+                       INTO(QZCUSMAS-REC)
+                       RIDFLD(CUSTOMER-NAME IN SAMPLE-COMMAND)
+                       RESP(WS-RESP)
+                   END-EXEC
+               ELSE
+                   EXEC CICS
+                       READNEXT FILE(WS-BROWSE-FILE)
+                       INTO(QZCUSMAS-REC)
+                       RIDFLD(QZCUSMAS-KEY)
+                       RESP(WS-RESP)
+                   END-EXEC
+               END-IF
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                   PERFORM 4600-FLUSH-PENDING-ROW
+                      THRU 4600-FLUSH-PENDING-ROW-EXIT
+                   GO TO 4200-BUILD-ROW-EXIT
+               END-IF
+           END-IF
+           EVALUATE TRUE
+               WHEN CUSTOMER-SEARCH-EXACT-NO
+                   IF QZCUSMAS-CUSTOMER-NO
+                      NOT = CUSTOMER-NO IN SAMPLE-COMMAND
+                       PERFORM 4600-FLUSH-PENDING-ROW
+                          THRU 4600-FLUSH-PENDING-ROW-EXIT
+                       SET WS-BROWSE-DONE TO TRUE
+                       GO TO 4200-BUILD-ROW-EXIT
+                   END-IF
+               WHEN CUSTOMER-SEARCH-PARTIAL-NO
+                   IF QZCUSMAS-CUSTOMER-NO (1:WS-PARTIAL-LEN)
+                      NOT = CUSTOMER-NO IN SAMPLE-COMMAND
+                         (1:WS-PARTIAL-LEN)
+                       PERFORM 4600-FLUSH-PENDING-ROW
+                          THRU 4600-FLUSH-PENDING-ROW-EXIT
+                       SET WS-BROWSE-DONE TO TRUE
+                       GO TO 4200-BUILD-ROW-EXIT
+                   END-IF
+               WHEN CUSTOMER-SEARCH-BY-NAME
+                   IF QZCUSMAS-CUSTOMER-NAME
+                      NOT = CUSTOMER-NAME IN SAMPLE-COMMAND
+                       PERFORM 4600-FLUSH-PENDING-ROW
+                          THRU 4600-FLUSH-PENDING-ROW-EXIT
+                       SET WS-BROWSE-DONE TO TRUE
+                       GO TO 4200-BUILD-ROW-EXIT
+                   END-IF
+               WHEN OTHER
+                   PERFORM 4600-FLUSH-PENDING-ROW
+                      THRU 4600-FLUSH-PENDING-ROW-EXIT
+                   SET WS-BROWSE-DONE     TO TRUE
+                   MOVE '04'              TO LZAPLHDR-RTNCD
+                   MOVE '0103'            TO LZAPLHDR-RSNCD
+                   GO TO 4200-BUILD-ROW-EXIT
+           END-EVALUATE
+           IF WS-HAVE-PENDING-ROW
+              AND QZCUSMAS-CUSTOMER-NO NOT = WS-CURR-CUSTOMER-NO
+               PERFORM 4600-FLUSH-PENDING-ROW
+                  THRU 4600-FLUSH-PENDING-ROW-EXIT
+               IF WS-ROWS-RETURNED = 5
+                   GO TO 4200-BUILD-ROW-EXIT
+               END-IF
+           END-IF
+           IF QZCUSMAS-BILLING-YM >= SEARCH-DATE IN SAMPLE-COMMAND (1:6)
+              AND QZCUSMAS-BILLING-YM
+                  <= SEARCH-DATE-TO IN SAMPLE-COMMAND (1:6)
+               PERFORM 4300-ACCUMULATE-ROW
+                  THRU 4300-ACCUMULATE-ROW-EXIT
+           END-IF.
+       4200-BUILD-ROW-EXIT.
+           EXIT.
+
+       4300-ACCUMULATE-ROW.
+           IF NOT WS-HAVE-PENDING-ROW
+               MOVE QZCUSMAS-CUSTOMER-NO      TO WS-CURR-CUSTOMER-NO
+               MOVE QZCUSMAS-CUSTOMER-NAME    TO WS-CURR-CUSTOMER-NAME
+               MOVE QZCUSMAS-CUSTOMER-ADDRESS
+                 TO WS-CURR-CUSTOMER-ADDRESS
+               MOVE QZCUSMAS-ADDR-POSTAL-CD   TO WS-CURR-ADDR-POSTAL-CD
+               MOVE QZCUSMAS-ADDR-PREF-CITY   TO WS-CURR-ADDR-PREF-CITY
+               MOVE QZCUSMAS-ADDR-LINE        TO WS-CURR-ADDR-LINE
+               MOVE QZCUSMAS-CONTRACT-TYPE    TO WS-CURR-CONTRACT-TYPE
+               MOVE QZCUSMAS-PAYMENT-METHOD   TO WS-CURR-PAYMENT-METHOD
+               MOVE QZCUSMAS-COLLECTIONS-STATUS
+                 TO WS-CURR-COLL-STATUS
+               MOVE 0                         TO WS-SUM-AMOUNT
+                                                  WS-SUM-CHARGE
+                                                  WS-EXPECTED-CHARGE-RAW
+               SET WS-HAVE-PENDING-ROW-SW     TO 'Y'
+           END-IF
+           ADD QZCUSMAS-AMOUNT TO WS-SUM-AMOUNT
+           ADD QZCUSMAS-CHARGE TO WS-SUM-CHARGE
+           COMPUTE WS-EXPECTED-CHARGE-RAW =
+               WS-EXPECTED-CHARGE-RAW
+               + (QZCUSMAS-AMOUNT * QZCUSMAS-RATE).
+       4300-ACCUMULATE-ROW-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    4600-FLUSH-PENDING-ROW                                      *
+      *        Emits the accumulated row for WS-CURR-CUSTOMER-NO into  *
+      *        QZO19R-LIST-INF/QZO19R-EXT-INF and resets the expected- *
+      *        charge accumulator the next customer starts fresh on.   *
+      *        CUSTOMER-ADDRESS-DTL and QZO19R-EXT-INF are both        *
+      *        additions to the original fixed commarea layout, so     *
+      *        each is only written once EIBCALEN shows the caller     *
+      *        actually passed a commarea reaching that far - a        *
+      *        caller still on the shorter pre-enhancement layout      *
+      *        gets every other field it expects and nothing written   *
+      *        past the end of its real commarea.                      *
+      *----------------------------------------------------------------*
+       4600-FLUSH-PENDING-ROW.
+           IF WS-HAVE-PENDING-ROW
+               ADD 1                      TO WS-ROWS-RETURNED
+               MOVE WS-CURR-CUSTOMER-NO
+                 TO CUSTOMER-NO IN QZO19R-LIST-INF (WS-ROWS-RETURNED)
+               MOVE WS-CURR-CUSTOMER-NAME
+                 TO CUSTOMER-NAME IN QZO19R-LIST-INF (WS-ROWS-RETURNED)
+               MOVE WS-CURR-CUSTOMER-ADDRESS
+                 TO CUSTOMER-ADDRESS IN QZO19R-LIST-INF
+                    (WS-ROWS-RETURNED)
+               MOVE WS-SUM-AMOUNT
+                 TO CUSTOMER-AMOUNT (WS-ROWS-RETURNED)
+               MOVE WS-SUM-CHARGE
+                 TO CUSTOMER-CHARGE (WS-ROWS-RETURNED)
+               COMPUTE WS-CALEN-MIN-ADDR-DTL =
+                   WS-CALEN-LIST-BASE
+                 + (LENGTH OF QZO19R-LIST-INF * WS-ROWS-RETURNED)
+               IF EIBCALEN >= WS-CALEN-MIN-ADDR-DTL
+                   MOVE WS-CURR-ADDR-POSTAL-CD
+                     TO CUSTOMER-ADDR-POSTAL-CD IN QZO19R-LIST-INF
+                        (WS-ROWS-RETURNED)
+                   MOVE WS-CURR-ADDR-PREF-CITY
+                     TO CUSTOMER-ADDR-PREF-CITY IN QZO19R-LIST-INF
+                        (WS-ROWS-RETURNED)
+                   MOVE WS-CURR-ADDR-LINE
+                     TO CUSTOMER-ADDR-LINE IN QZO19R-LIST-INF
+                        (WS-ROWS-RETURNED)
+               END-IF
+               COMPUTE WS-EXPECTED-CHARGE ROUNDED =
+                   WS-EXPECTED-CHARGE-RAW
+               IF WS-SUM-CHARGE = WS-EXPECTED-CHARGE
+                   MOVE 'O' TO CUSTOMER-CHARGE-FLAG (WS-ROWS-RETURNED)
+               ELSE
+                   MOVE 'M' TO CUSTOMER-CHARGE-FLAG (WS-ROWS-RETURNED)
+                   ADD 1    TO CHARGE-EXCEPTION-COUNT
+               END-IF
+               COMPUTE WS-CALEN-MIN-EXT-INF =
+                   WS-CALEN-EXT-BASE
+                 + (LENGTH OF QZO19R-EXT-INF * WS-ROWS-RETURNED)
+               IF LZAPLHDR-USERDATA-LEN > 0
+                  AND EIBCALEN >= WS-CALEN-MIN-EXT-INF
+                   MOVE WS-CURR-CONTRACT-TYPE
+                     TO CONTRACT-TYPE (WS-ROWS-RETURNED)
+                   MOVE WS-CURR-PAYMENT-METHOD
+                     TO PAYMENT-METHOD (WS-ROWS-RETURNED)
+                   MOVE WS-CURR-COLL-STATUS
+                     TO COLLECTIONS-STATUS (WS-ROWS-RETURNED)
+               END-IF
+               MOVE WS-CURR-CUSTOMER-NO      TO NEXT-CUSTOMER-NO
+               SET WS-HAVE-PENDING-ROW-SW    TO 'N'
+               MOVE 0                        TO WS-EXPECTED-CHARGE
+                                                 WS-EXPECTED-CHARGE-RAW
+           END-IF.
+       4600-FLUSH-PENDING-ROW-EXIT.
+           EXIT.
+
+       4900-END-BROWSE.
+           EXEC CICS
+               ENDBR FILE(WS-BROWSE-FILE)
+               RESP(WS-RESP)
+           END-EXEC
+           MOVE WS-ROWS-RETURNED              TO NO-OF-RECORDS
+           IF WS-ROWS-RETURNED = 5
+               SET MORE-RECORDS-YES           TO TRUE
+               MOVE '0002'                    TO LZAPLHDR-RSNCD
+           ELSE
+               SET MORE-RECORDS-NO            TO TRUE
+           END-IF.
+       4900-END-BROWSE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    7000-SAVE-CHECKPOINT                                        *
+      *        A page with more rows pending leaves a checkpoint for   *
+      *        LZAPLHDR-CONV-CONTINUE to pick up; an exhausted search  *
+      *        or an explicit LZAPLHDR-CONV-END tears it down.         *
+      *----------------------------------------------------------------*
+       7000-SAVE-CHECKPOINT.
+           IF MORE-RECORDS-YES AND NOT LZAPLHDR-CONV-END
+               ADD 1                          TO LZAPLHDR-CONV-PAGE-NO
+               MOVE SEARCH-DATE IN SAMPLE-COMMAND
+                 TO QZCKPT-SEARCH-DATE
+               MOVE SEARCH-DATE-TO IN SAMPLE-COMMAND
+                 TO QZCKPT-SEARCH-DATE-TO
+               MOVE CUSTOMER-SEARCH-KBN       TO QZCKPT-SEARCH-KBN
+               MOVE CUSTOMER-NO IN SAMPLE-COMMAND
+                 TO QZCKPT-CUSTOMER-NO
+               MOVE CUSTOMER-NAME IN SAMPLE-COMMAND
+                 TO QZCKPT-CUSTOMER-NAME
+               MOVE NEXT-CUSTOMER-NO          TO QZCKPT-LAST-CUSTOMER-NO
+               MOVE LZAPLHDR-CONV-PAGE-NO     TO QZCKPT-PAGE-NO
+               IF WS-CKPT-FOUND
+                   EXEC CICS
+                       WRITEQ TS
+                       QUEUE(WS-TSQ-NAME)
+                       FROM(QZCKPT)
+                       ITEM(1)
+                       REWRITE
+                       RESP(WS-RESP)
+                   END-EXEC
+               ELSE
+                   EXEC CICS
+                       WRITEQ TS
+                       QUEUE(WS-TSQ-NAME)
+                       FROM(QZCKPT)
+                       RESP(WS-RESP)
+                   END-EXEC
+               END-IF
+               SET LZAPLHDR-CONV-CONTINUE     TO TRUE
+           ELSE
+               EXEC CICS
+                   DELETEQ TS
+                   QUEUE(WS-TSQ-NAME)
+                   RESP(WS-RESP)
+               END-EXEC
+               SET LZAPLHDR-CONV-END          TO TRUE
+           END-IF.
+       7000-SAVE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    8000-RESOLVE-HEADER-MSG                                     *
+      *----------------------------------------------------------------*
+       8000-RESOLVE-HEADER-MSG.
+           CALL 'QZHDRMSG' USING LZAPLHDR-AREA.
+       8000-RESOLVE-HEADER-MSG-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    8500-AUDIT-LOG                                             *
+      *----------------------------------------------------------------*
+       8500-AUDIT-LOG.
+           MOVE EIBDATE                  TO QZAUDREC-DATE
+           MOVE EIBTIME                  TO QZAUDREC-TIME
+           MOVE EIBTRMID                 TO QZAUDREC-TERMID
+           MOVE EIBTRNID                 TO QZAUDREC-TRANID
+           MOVE LZAPLHDR-MENUID          TO QZAUDREC-MENUID
+           MOVE LZAPLHDR-PGMID           TO QZAUDREC-PGMID
+           MOVE CUSTOMER-NO IN SAMPLE-COMMAND
+                                         TO QZAUDREC-CUSTOMER-NO
+           MOVE LZAPLHDR-RTNCD           TO QZAUDREC-RTNCD
+           MOVE LZAPLHDR-RSNCD           TO QZAUDREC-RSNCD
+           MOVE LZAPLHDR-OTHCD           TO QZAUDREC-OTHCD
+           EXEC CICS
+               WRITEQ TD
+               QUEUE('AUDT')
+               FROM(QZAUDREC)
+               RESP(WS-RESP)
+           END-EXEC.
+       8500-AUDIT-LOG-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    9100-NO-COMMAREA                                           *
+      *----------------------------------------------------------------*
+       9100-NO-COMMAREA.
+           EXEC CICS
+               ABEND ABCODE('QZNC')
+           END-EXEC.
+       9100-NO-COMMAREA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    9999-RETURN-TRAN                                            *
+      *----------------------------------------------------------------*
+       9999-RETURN-TRAN.
+           EXEC CICS
+               RETURN
+           END-EXEC.
+       9999-RETURN-TRAN-EXIT.
+           EXIT.
