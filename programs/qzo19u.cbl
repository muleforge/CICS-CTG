@@ -0,0 +1,308 @@
+      *================================================================*
+      *                                                                *
+      *    PROGRAM:      QZO19U                                       *
+      *    AUTHOR:       K. SASAKI - APPLICATION SUPPORT               *
+      *    INSTALLATION: MULEFORGE DATA CENTER                        *
+      *    DATE-WRITTEN: 2026-08-09                                   *
+      *    DATE-COMPILED:                                              *
+      *                                                                *
+      *    PURPOSE.                                                   *
+      *        Online CICS maintenance transaction behind the         *
+      *        gateway, addressed through the same LZAPLHDR-MENUID/   *
+      *        LZAPLHDR-PGMID routing as the QZO19R inquiry. Applies  *
+      *        a corrected CUSTOMER-NAME/CUSTOMER-ADDRESS to every     *
+      *        QZCUSMAS billing-month row on file for a CUSTOMER-NO,  *
+      *        so front-line staff can fix a bad name or address the  *
+      *        same way they look one up.                              *
+      *                                                                *
+      *    LINKAGE.                                                    *
+      *        DFHCOMMAREA = LZAPLHDR-AREA, QZMNTCMD, QZMNTRES,        *
+      *        in that order.                                          *
+      *                                                                *
+      *    MOD HISTORY.                                                *
+      *    DATE        INIT  DESCRIPTION                               *
+      *    ----------  ----  ------------------------------------      *
+      *    2026-08-09  KS    QZO19U established.                       *
+      *                                                                *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    QZO19U.
+       AUTHOR.        K. SASAKI.
+       INSTALLATION.  MULEFORGE DATA CENTER.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-Z15.
+       OBJECT-COMPUTER.  IBM-Z15.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      *    CUSTOMER MASTER I/O AREA                                    *
+      *----------------------------------------------------------------*
+           COPY "customer_master.cbl".
+
+      *----------------------------------------------------------------*
+      *    AUDIT JOURNAL I/O AREA                                      *
+      *----------------------------------------------------------------*
+           COPY "audit_record.cbl".
+
+      *----------------------------------------------------------------*
+      *    SWITCHES, COUNTERS AND WORK AREAS                           *
+      *----------------------------------------------------------------*
+       77  WS-RESP                        PIC S9(08) COMP.
+       77  WS-BROWSE-DONE-SW              PIC X(01) VALUE 'N'.
+           88  WS-BROWSE-DONE                  VALUE 'Y'.
+       77  WS-UPDATE-CNT                  PIC 9(01) COMP VALUE 0.
+       77  WS-DBCVAL-FIELD                PIC G(20) USAGE DISPLAY-1.
+       77  WS-DBCVAL-RESULT                PIC X(01).
+           88  WS-DBCVAL-MIXED-WIDTH           VALUE 'M'.
+       77  WS-NAME-OK-SW                  PIC X(01) VALUE 'Y'.
+           88  WS-NAME-OK                      VALUE 'Y'.
+       77  WS-ADDR-OK-SW                  PIC X(01) VALUE 'Y'.
+           88  WS-ADDR-OK                      VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY "header.cbl".
+           COPY "maint_command.cbl".
+           COPY "maint_response.cbl".
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                              *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           IF EIBCALEN = 0
+               PERFORM 9100-NO-COMMAREA
+                  THRU 9100-NO-COMMAREA-EXIT
+           ELSE
+               PERFORM 1000-INITIALIZE
+                  THRU 1000-INITIALIZE-EXIT
+               PERFORM 2000-EDIT-COMMAND
+                  THRU 2000-EDIT-COMMAND-EXIT
+               IF LZAPLHDR-RTNCD = '00'
+                   PERFORM 4000-UPDATE-CUSTOMER
+                      THRU 4000-UPDATE-CUSTOMER-EXIT
+               END-IF
+               PERFORM 8000-RESOLVE-HEADER-MSG
+                  THRU 8000-RESOLVE-HEADER-MSG-EXIT
+               PERFORM 8500-AUDIT-LOG
+                  THRU 8500-AUDIT-LOG-EXIT
+           END-IF
+           PERFORM 9999-RETURN-TRAN
+              THRU 9999-RETURN-TRAN-EXIT.
+
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE                                             *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE SPACES                   TO LZAPLHDR-OTHCD
+           MOVE '00'                     TO LZAPLHDR-RTNCD
+           MOVE '0000'                   TO LZAPLHDR-RSNCD
+           MOVE 0                        TO WS-UPDATE-CNT
+           MOVE 0                        TO MNT-UPDATE-CNT IN QZMNTRES.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2000-EDIT-COMMAND                                           *
+      *        Rejects a mixed full-width/half-width CUSTOMER-NAME,    *
+      *        CUSTOMER-ADDRESS, or CUSTOMER-ADDRESS-DTL sub-field     *
+      *        before the update path is attempted - the same check   *
+      *        the inquiry runs before a name search.                 *
+      *----------------------------------------------------------------*
+       2000-EDIT-COMMAND.
+           SET WS-NAME-OK                TO TRUE
+           SET WS-ADDR-OK                TO TRUE
+           MOVE MNT-CUSTOMER-NAME IN QZMNTCMD
+             TO WS-DBCVAL-FIELD
+           CALL 'QZDBCVAL' USING WS-DBCVAL-FIELD WS-DBCVAL-RESULT
+           IF WS-DBCVAL-MIXED-WIDTH
+               SET WS-NAME-OK-SW         TO 'N'
+           END-IF
+           MOVE MNT-CUSTOMER-ADDRESS IN QZMNTCMD
+             TO WS-DBCVAL-FIELD
+           CALL 'QZDBCVAL' USING WS-DBCVAL-FIELD WS-DBCVAL-RESULT
+           IF WS-DBCVAL-MIXED-WIDTH
+               SET WS-ADDR-OK-SW         TO 'N'
+           END-IF
+           MOVE MNT-CUSTOMER-ADDR-PREF-CITY IN QZMNTCMD
+             TO WS-DBCVAL-FIELD
+           CALL 'QZDBCVAL' USING WS-DBCVAL-FIELD WS-DBCVAL-RESULT
+           IF WS-DBCVAL-MIXED-WIDTH
+               SET WS-ADDR-OK-SW         TO 'N'
+           END-IF
+           MOVE MNT-CUSTOMER-ADDR-LINE IN QZMNTCMD
+             TO WS-DBCVAL-FIELD
+           CALL 'QZDBCVAL' USING WS-DBCVAL-FIELD WS-DBCVAL-RESULT
+           IF WS-DBCVAL-MIXED-WIDTH
+               SET WS-ADDR-OK-SW         TO 'N'
+           END-IF
+           IF NOT WS-NAME-OK OR NOT WS-ADDR-OK
+               MOVE '04'                 TO LZAPLHDR-RTNCD
+               MOVE '0104'               TO LZAPLHDR-RSNCD
+           END-IF.
+       2000-EDIT-COMMAND-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    4000-UPDATE-CUSTOMER                                        *
+      *        Applies the corrected name/address to every QZCUSMAS   *
+      *        billing-month row on file for MNT-CUSTOMER-NO - the    *
+      *        name and address belong to the customer, not to any    *
+      *        one billing month.                                      *
+      *----------------------------------------------------------------*
+       4000-UPDATE-CUSTOMER.
+           PERFORM 4100-START-BROWSE
+              THRU 4100-START-BROWSE-EXIT
+           PERFORM 4200-UPDATE-NEXT
+              THRU 4200-UPDATE-NEXT-EXIT
+              UNTIL WS-BROWSE-DONE
+           PERFORM 4900-END-BROWSE
+              THRU 4900-END-BROWSE-EXIT
+           IF WS-UPDATE-CNT = 0
+               MOVE '04'                 TO LZAPLHDR-RTNCD
+               MOVE '0105'               TO LZAPLHDR-RSNCD
+           ELSE
+               MOVE MNT-CUSTOMER-NO IN QZMNTCMD
+                 TO MNT-CUSTOMER-NO IN QZMNTRES
+               MOVE MNT-CUSTOMER-NAME IN QZMNTCMD
+                 TO MNT-CUSTOMER-NAME IN QZMNTRES
+               MOVE MNT-CUSTOMER-ADDRESS IN QZMNTCMD
+                 TO MNT-CUSTOMER-ADDRESS IN QZMNTRES
+               MOVE WS-UPDATE-CNT        TO MNT-UPDATE-CNT IN QZMNTRES
+           END-IF.
+       4000-UPDATE-CUSTOMER-EXIT.
+           EXIT.
+
+       4100-START-BROWSE.
+           SET WS-BROWSE-DONE-SW         TO 'N'
+           MOVE MNT-CUSTOMER-NO IN QZMNTCMD TO QZCUSMAS-CUSTOMER-NO
+           EXEC CICS
+               STARTBR FILE('QZCUSMAS')
+               RIDFLD(QZCUSMAS-KEY)
+               GTEQ
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               SET WS-BROWSE-DONE         TO TRUE
+           END-IF.
+       4100-START-BROWSE-EXIT.
+           EXIT.
+
+       4200-UPDATE-NEXT.
+           EXEC CICS
+               READNEXT FILE('QZCUSMAS')
+               INTO(QZCUSMAS-REC)
+               RIDFLD(QZCUSMAS-KEY)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               SET WS-BROWSE-DONE         TO TRUE
+           ELSE
+               IF QZCUSMAS-CUSTOMER-NO NOT = MNT-CUSTOMER-NO IN QZMNTCMD
+                   SET WS-BROWSE-DONE     TO TRUE
+               ELSE
+                   PERFORM 4300-REWRITE-ROW
+                      THRU 4300-REWRITE-ROW-EXIT
+               END-IF
+           END-IF.
+       4200-UPDATE-NEXT-EXIT.
+           EXIT.
+
+       4300-REWRITE-ROW.
+           EXEC CICS
+               READ FILE('QZCUSMAS')
+               INTO(QZCUSMAS-REC)
+               RIDFLD(QZCUSMAS-KEY)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE MNT-CUSTOMER-NAME IN QZMNTCMD
+                 TO QZCUSMAS-CUSTOMER-NAME
+               MOVE MNT-CUSTOMER-ADDRESS IN QZMNTCMD
+                 TO QZCUSMAS-CUSTOMER-ADDRESS
+               MOVE MNT-CUSTOMER-ADDR-POSTAL-CD IN QZMNTCMD
+                 TO QZCUSMAS-ADDR-POSTAL-CD
+               MOVE MNT-CUSTOMER-ADDR-PREF-CITY IN QZMNTCMD
+                 TO QZCUSMAS-ADDR-PREF-CITY
+               MOVE MNT-CUSTOMER-ADDR-LINE IN QZMNTCMD
+                 TO QZCUSMAS-ADDR-LINE
+               EXEC CICS
+                   REWRITE FILE('QZCUSMAS')
+                   FROM(QZCUSMAS-REC)
+                   RESP(WS-RESP)
+               END-EXEC
+               ADD 1                      TO WS-UPDATE-CNT
+               IF WS-UPDATE-CNT > 1
+                   MOVE 1                 TO WS-UPDATE-CNT
+               END-IF
+           END-IF.
+       4300-REWRITE-ROW-EXIT.
+           EXIT.
+
+       4900-END-BROWSE.
+           EXEC CICS
+               ENDBR FILE('QZCUSMAS')
+               RESP(WS-RESP)
+           END-EXEC.
+       4900-END-BROWSE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    8000-RESOLVE-HEADER-MSG                                     *
+      *----------------------------------------------------------------*
+       8000-RESOLVE-HEADER-MSG.
+           CALL 'QZHDRMSG' USING LZAPLHDR-AREA.
+       8000-RESOLVE-HEADER-MSG-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    8500-AUDIT-LOG                                             *
+      *----------------------------------------------------------------*
+       8500-AUDIT-LOG.
+           MOVE EIBDATE                  TO QZAUDREC-DATE
+           MOVE EIBTIME                  TO QZAUDREC-TIME
+           MOVE EIBTRMID                 TO QZAUDREC-TERMID
+           MOVE EIBTRNID                 TO QZAUDREC-TRANID
+           MOVE LZAPLHDR-MENUID          TO QZAUDREC-MENUID
+           MOVE LZAPLHDR-PGMID           TO QZAUDREC-PGMID
+           MOVE MNT-CUSTOMER-NO IN QZMNTCMD
+                                         TO QZAUDREC-CUSTOMER-NO
+           MOVE LZAPLHDR-RTNCD           TO QZAUDREC-RTNCD
+           MOVE LZAPLHDR-RSNCD           TO QZAUDREC-RSNCD
+           MOVE LZAPLHDR-OTHCD           TO QZAUDREC-OTHCD
+           EXEC CICS
+               WRITEQ TD
+               QUEUE('AUDT')
+               FROM(QZAUDREC)
+               RESP(WS-RESP)
+           END-EXEC.
+       8500-AUDIT-LOG-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    9100-NO-COMMAREA                                           *
+      *----------------------------------------------------------------*
+       9100-NO-COMMAREA.
+           EXEC CICS
+               ABEND ABCODE('QZNC')
+           END-EXEC.
+       9100-NO-COMMAREA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    9999-RETURN-TRAN                                            *
+      *----------------------------------------------------------------*
+       9999-RETURN-TRAN.
+           EXEC CICS
+               RETURN
+           END-EXEC.
+       9999-RETURN-TRAN-EXIT.
+           EXIT.
