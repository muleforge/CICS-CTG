@@ -0,0 +1,116 @@
+      *================================================================*
+      *                                                                *
+      *    PROGRAM:      QZDBCVAL                                      *
+      *    AUTHOR:       K. SASAKI - APPLICATION SUPPORT                *
+      *    INSTALLATION: MULEFORGE DATA CENTER                         *
+      *    DATE-WRITTEN: 2026-08-09                                    *
+      *    DATE-COMPILED:                                               *
+      *                                                                *
+      *    PURPOSE.                                                    *
+      *        Called subprogram that checks a DBCS (DISPLAY-1) field  *
+      *        for mixed full-width/half-width content. A field's DBCS *
+      *        segment is bracketed by a shift-out control byte        *
+      *        (X'0E') and a shift-in control byte (X'0F'); a field    *
+      *        that is genuinely all full-width graphic data carries   *
+      *        neither control byte anywhere in its storage.           *
+      *        A shift-out or shift-in byte found in the field means a *
+      *        half-width (SBCS) segment has been spliced into what    *
+      *        should be pure DBCS content - exactly the kind of bad   *
+      *        save that bounces correspondence, so this flags it      *
+      *        before the caller accepts the field.                    *
+      *                                                                *
+      *        Linked by the online inquiry and maintenance programs   *
+      *        (QZO19R, QZO19U) against CUSTOMER-NAME/CUSTOMER-ADDRESS *
+      *        before the search or update is carried out.             *
+      *                                                                *
+      *    LINKAGE.                                                    *
+      *        CALL 'QZDBCVAL' USING WS-DBCVAL-FIELD WS-DBCVAL-RESULT.  *
+      *        WS-DBCVAL-FIELD  - PIC G(20) USAGE DISPLAY-1, the DBCS   *
+      *                           field to check (CUSTOMER-NAME/        *
+      *                           CUSTOMER-ADDRESS size).              *
+      *        WS-DBCVAL-RESULT - PIC X(01), 'O' = consistent width,    *
+      *                           'M' = mixed width detected.          *
+      *                                                                *
+      *    MOD HISTORY.                                                *
+      *    DATE        INIT  DESCRIPTION                               *
+      *    ----------  ----  ------------------------------------      *
+      *    2026-08-09  KS    QZDBCVAL established.                     *
+      *    2026-08-09  KS    LK-DBCVAL-FIELD corrected from PIC X(40)  *
+      *                      to PIC G(20) USAGE DISPLAY-1 so the       *
+      *                      field stays DBCS-typed end to end, and    *
+      *                      1000-SCAN-FIELD corrected to test for the *
+      *                      real EBCDIC shift-out/shift-in bytes      *
+      *                      (X'0E'/X'0F') rather than the ASCII/      *
+      *                      Shift-JIS half-width-Katakana range,      *
+      *                      which has no meaning against EBCDIC DBCS  *
+      *                      code pages and overlaps ordinary          *
+      *                      full-width DBCS byte values there.        *
+      *                                                                *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    QZDBCVAL.
+       AUTHOR.        K. SASAKI.
+       INSTALLATION.  MULEFORGE DATA CENTER.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-Z15.
+       OBJECT-COMPUTER.  IBM-Z15.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-FIELD-LEN                   PIC 9(04) COMP.
+       77  WS-BYTE-IDX                    PIC 9(04) COMP.
+       77  WS-HALF-WIDTH-FOUND-SW         PIC X(01) VALUE 'N'.
+           88  WS-HALF-WIDTH-FOUND             VALUE 'Y'.
+       77  WS-ONE-BYTE                    PIC X(01).
+
+       LINKAGE SECTION.
+       01  LK-DBCVAL-FIELD                PIC G(20) USAGE DISPLAY-1.
+       01  LK-DBCVAL-RESULT                PIC X(01).
+           88  LK-DBCVAL-CONSISTENT            VALUE 'O'.
+           88  LK-DBCVAL-MIXED-WIDTH           VALUE 'M'.
+
+       PROCEDURE DIVISION USING LK-DBCVAL-FIELD LK-DBCVAL-RESULT.
+
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                                *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           MOVE SPACES                   TO WS-ONE-BYTE
+           SET WS-HALF-WIDTH-FOUND-SW    TO 'N'
+           MOVE 0                        TO WS-FIELD-LEN
+           INSPECT FUNCTION REVERSE (LK-DBCVAL-FIELD)
+               TALLYING WS-FIELD-LEN FOR LEADING SPACES
+           COMPUTE WS-FIELD-LEN = LENGTH OF LK-DBCVAL-FIELD
+                                 - WS-FIELD-LEN
+           IF WS-FIELD-LEN > 0
+               PERFORM 1000-SCAN-FIELD
+                  THRU 1000-SCAN-FIELD-EXIT
+                  VARYING WS-BYTE-IDX FROM 1 BY 1
+                  UNTIL WS-BYTE-IDX > WS-FIELD-LEN
+                     OR WS-HALF-WIDTH-FOUND
+           END-IF
+           IF WS-HALF-WIDTH-FOUND
+               SET LK-DBCVAL-MIXED-WIDTH  TO TRUE
+           ELSE
+               SET LK-DBCVAL-CONSISTENT   TO TRUE
+           END-IF
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *    1000-SCAN-FIELD                                              *
+      *        A shift-out (X'0E') or shift-in (X'0F') control byte    *
+      *        found in the field is the mixed-width condition - pure  *
+      *        full-width DBCS content never carries either one.       *
+      *----------------------------------------------------------------*
+       1000-SCAN-FIELD.
+           MOVE LK-DBCVAL-FIELD (WS-BYTE-IDX:1)
+             TO WS-ONE-BYTE
+           IF WS-ONE-BYTE = X'0E' OR WS-ONE-BYTE = X'0F'
+               SET WS-HALF-WIDTH-FOUND    TO TRUE
+           END-IF.
+       1000-SCAN-FIELD-EXIT.
+           EXIT.
