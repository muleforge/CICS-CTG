@@ -0,0 +1,314 @@
+      *================================================================*
+      *                                                                *
+      *    PROGRAM:      QZB19E                                       *
+      *    AUTHOR:       K. SASAKI - APPLICATION SUPPORT               *
+      *    INSTALLATION: MULEFORGE DATA CENTER                        *
+      *    DATE-WRITTEN: 2026-08-09                                   *
+      *    DATE-COMPILED:                                              *
+      *                                                                *
+      *    PURPOSE.                                                   *
+      *        Nightly batch extract driver. Reads QZCUSMAS once per  *
+      *        distinct CUSTOMER-NO, drives the same SAMPLE-COMMAND/   *
+      *        SAMPLE-RESPONSE commarea pair the online QZO19R         *
+      *        inquiry uses through CTG for each customer, and writes *
+      *        the returned CUSTOMER-NAME/ADDRESS/AMOUNT/CHARGE row    *
+      *        to the QZEXTRCT extract file for downstream billing    *
+      *        reconciliation and the finance close.                  *
+      *                                                                *
+      *        Checkpoints QZRESTRT after every successful CTG call,   *
+      *        so a gateway timeout or abend partway through the run   *
+      *        costs only a restart from the last completed customer  *
+      *        rather than the whole night's extract. A prior run      *
+      *        that reached QZRESTRT-COMPLETE is not resumed from -    *
+      *        each night's extract starts fresh from the top.        *
+      *                                                                *
+      *    MOD HISTORY.                                                *
+      *    DATE        INIT  DESCRIPTION                               *
+      *    ----------  ----  ------------------------------------      *
+      *    2026-08-09  KS    QZB19E established.                       *
+      *                                                                *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    QZB19E.
+       AUTHOR.        K. SASAKI.
+       INSTALLATION.  MULEFORGE DATA CENTER.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-Z15.
+       OBJECT-COMPUTER.  IBM-Z15.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QZCUSMAS-FILE  ASSIGN TO QZCUSMAS
+               ORGANIZATION   IS INDEXED
+               ACCESS MODE    IS SEQUENTIAL
+               RECORD KEY     IS QZCUSMAS-KEY
+               FILE STATUS    IS WS-CUSMAS-STATUS.
+           SELECT QZEXTRCT-FILE  ASSIGN TO QZEXTRCT
+               ORGANIZATION   IS SEQUENTIAL
+               FILE STATUS    IS WS-EXTRCT-STATUS.
+           SELECT QZRESTRT-FILE  ASSIGN TO QZRESTRT
+               ORGANIZATION   IS SEQUENTIAL
+               FILE STATUS    IS WS-RESTRT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  QZCUSMAS-FILE.
+           COPY "customer_master.cbl".
+       FD  QZEXTRCT-FILE.
+           COPY "extract_record.cbl".
+       FD  QZRESTRT-FILE.
+           COPY "restart_record.cbl".
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      *    GATEWAY HEADER / COMMAND / RESPONSE WORK AREAS              *
+      *        Built in WORKING-STORAGE and passed by reference to the *
+      *        CTG ECI client stub, the way a batch CTG client builds  *
+      *        its own copy of the commarea rather than receiving one  *
+      *        from CICS.                                             *
+      *----------------------------------------------------------------*
+       01  WS-COMMAREA.
+           COPY "header.cbl".
+           COPY "sample_command.cbl".
+           COPY "sample_response.cbl".
+
+           COPY "ctg_eci_parms.cbl".
+
+      *----------------------------------------------------------------*
+      *    FILE STATUS AND SWITCHES                                   *
+      *----------------------------------------------------------------*
+       77  WS-CUSMAS-STATUS               PIC X(02).
+       77  WS-EXTRCT-STATUS               PIC X(02).
+       77  WS-RESTRT-STATUS               PIC X(02).
+       77  WS-EOF-SW                      PIC X(01) VALUE 'N'.
+           88  WS-EOF                          VALUE 'Y'.
+       77  WS-RESTART-FOUND-SW            PIC X(01) VALUE 'N'.
+           88  WS-RESTART-FOUND                VALUE 'Y'.
+       77  WS-PROCESSED-CNT               PIC 9(09) COMP VALUE 0.
+       77  WS-ERROR-CNT                   PIC 9(09) COMP VALUE 0.
+       77  WS-EXT-IDX                     PIC 9(01) COMP.
+       77  WS-SAVE-CUSTOMER-NO            PIC X(10).
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                              *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+              THRU 1000-INITIALIZE-EXIT
+           PERFORM 2000-PROCESS-CUSTOMER
+              THRU 2000-PROCESS-CUSTOMER-EXIT
+              UNTIL WS-EOF
+           PERFORM 3000-FINALIZE
+              THRU 3000-FINALIZE-EXIT
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE                                             *
+      *        A checkpoint left by an abended prior run (QZRESTRT-    *
+      *        IN-PROGRESS) positions the master just past the last    *
+      *        customer that completed; otherwise the run starts at    *
+      *        the top of QZCUSMAS. QZEXTRCT is opened EXTEND on a     *
+      *        resume so the rows the prior run already wrote are not  *
+      *        truncated - only a fresh run opens it OUTPUT.           *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE 0                         TO WS-PROCESSED-CNT
+                                             WS-ERROR-CNT
+           OPEN INPUT  QZCUSMAS-FILE
+           IF WS-CUSMAS-STATUS NOT = '00'
+               DISPLAY 'QZB19E - QZCUSMAS OPEN FAILED, STATUS='
+                       WS-CUSMAS-STATUS
+               MOVE 16                    TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 1100-READ-RESTART
+              THRU 1100-READ-RESTART-EXIT
+           IF WS-RESTART-FOUND
+               OPEN EXTEND QZEXTRCT-FILE
+           ELSE
+               OPEN OUTPUT QZEXTRCT-FILE
+           END-IF
+           IF WS-EXTRCT-STATUS NOT = '00'
+               DISPLAY 'QZB19E - QZEXTRCT OPEN FAILED, STATUS='
+                       WS-EXTRCT-STATUS
+               MOVE 16                    TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-RESTART-FOUND
+               MOVE QZRESTRT-LAST-CUSTOMER-NO
+                 TO QZCUSMAS-CUSTOMER-NO
+               MOVE HIGH-VALUES           TO QZCUSMAS-BILLING-YM
+               START QZCUSMAS-FILE KEY IS GREATER THAN QZCUSMAS-KEY
+                   INVALID KEY
+                       SET WS-EOF         TO TRUE
+               END-START
+           END-IF
+           IF NOT WS-EOF
+               PERFORM 2100-READ-NEXT-MASTER
+                  THRU 2100-READ-NEXT-MASTER-EXIT
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       1100-READ-RESTART.
+           SET WS-RESTART-FOUND-SW        TO 'N'
+           OPEN INPUT QZRESTRT-FILE
+           IF WS-RESTRT-STATUS = '00'
+               READ QZRESTRT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF QZRESTRT-IN-PROGRESS
+                           SET WS-RESTART-FOUND   TO TRUE
+                       END-IF
+               END-READ
+               CLOSE QZRESTRT-FILE
+           END-IF.
+       1100-READ-RESTART-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2000-PROCESS-CUSTOMER                                       *
+      *        QZCUSMAS-REC already holds the first master row for     *
+      *        the next distinct customer on entry. Drives the CTG     *
+      *        call for that customer, then skips past any remaining   *
+      *        billing-month rows for the same CUSTOMER-NO.           *
+      *----------------------------------------------------------------*
+       2000-PROCESS-CUSTOMER.
+           MOVE QZCUSMAS-CUSTOMER-NO      TO WS-SAVE-CUSTOMER-NO
+           PERFORM 2200-CALL-CTG-FOR-CUSTOMER
+              THRU 2200-CALL-CTG-FOR-CUSTOMER-EXIT
+           PERFORM 2100-READ-NEXT-MASTER
+              THRU 2100-READ-NEXT-MASTER-EXIT
+              UNTIL WS-EOF
+                 OR QZCUSMAS-CUSTOMER-NO NOT = WS-SAVE-CUSTOMER-NO.
+       2000-PROCESS-CUSTOMER-EXIT.
+           EXIT.
+
+       2100-READ-NEXT-MASTER.
+           READ QZCUSMAS-FILE NEXT RECORD
+               AT END
+                   SET WS-EOF             TO TRUE
+           END-READ
+           IF NOT WS-EOF AND WS-CUSMAS-STATUS NOT = '00'
+               DISPLAY 'QZB19E - QZCUSMAS READ FAILED, STATUS='
+                       WS-CUSMAS-STATUS
+               MOVE 16                    TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       2100-READ-NEXT-MASTER-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2200-CALL-CTG-FOR-CUSTOMER                                  *
+      *        An exact-number search over the customer's full        *
+      *        billing history mirrors what the online inquiry does    *
+      *        for one customer - one aggregated SAMPLE-RESPONSE row.  *
+      *----------------------------------------------------------------*
+       2200-CALL-CTG-FOR-CUSTOMER.
+           MOVE SPACES                    TO LZAPLHDR-AREA
+           MOVE 'BATCH   '                TO LZAPLHDR-MENUID
+           MOVE 'QZB19E  '                TO LZAPLHDR-PGMID
+           SET LZAPLHDR-CONV-FIRST        TO TRUE
+           MOVE SPACES                    TO SAMPLE-COMMAND
+           MOVE WS-SAVE-CUSTOMER-NO
+             TO CUSTOMER-NO IN SAMPLE-COMMAND
+           SET CUSTOMER-SEARCH-EXACT-NO   TO TRUE
+           MOVE '00000101'
+             TO SEARCH-DATE IN SAMPLE-COMMAND
+           MOVE '99991231'
+             TO SEARCH-DATE-TO IN SAMPLE-COMMAND
+           MOVE 'QZO19R  '                TO QZCTGPRM-PROGRAM-NAME
+           MOVE SPACES                    TO QZCTGPRM-TRANSID
+           CALL 'CTGECI' USING QZCTGPRM LZAPLHDR-AREA
+                                SAMPLE-COMMAND SAMPLE-RESPONSE
+           IF QZCTGPRM-ECI-OK AND LZAPLHDR-RTNCD = '00'
+               PERFORM 2400-WRITE-EXTRACT-ROWS
+                  THRU 2400-WRITE-EXTRACT-ROWS-EXIT
+               ADD 1                      TO WS-PROCESSED-CNT
+               PERFORM 2500-WRITE-RESTART
+                  THRU 2500-WRITE-RESTART-EXIT
+           ELSE
+               ADD 1                      TO WS-ERROR-CNT
+           END-IF.
+       2200-CALL-CTG-FOR-CUSTOMER-EXIT.
+           EXIT.
+
+       2400-WRITE-EXTRACT-ROWS.
+           PERFORM 2410-WRITE-ONE-ROW
+              THRU 2410-WRITE-ONE-ROW-EXIT
+              VARYING WS-EXT-IDX FROM 1 BY 1
+              UNTIL WS-EXT-IDX > NO-OF-RECORDS IN SAMPLE-RESPONSE.
+       2400-WRITE-EXTRACT-ROWS-EXIT.
+           EXIT.
+
+       2410-WRITE-ONE-ROW.
+           MOVE CUSTOMER-NO IN QZO19R-LIST-INF (WS-EXT-IDX)
+             TO QZEXTREC-CUSTOMER-NO
+           MOVE CUSTOMER-NAME-X IN QZO19R-LIST-INF (WS-EXT-IDX)
+             TO QZEXTREC-CUSTOMER-NAME
+           MOVE CUSTOMER-ADDRESS-X IN QZO19R-LIST-INF (WS-EXT-IDX)
+             TO QZEXTREC-CUSTOMER-ADDRESS
+           MOVE CUSTOMER-AMOUNT (WS-EXT-IDX)
+             TO QZEXTREC-CUSTOMER-AMOUNT
+           MOVE CUSTOMER-CHARGE (WS-EXT-IDX)
+             TO QZEXTREC-CUSTOMER-CHARGE
+           MOVE CUSTOMER-CHARGE-FLAG (WS-EXT-IDX)
+             TO QZEXTREC-CHARGE-FLAG
+           MOVE SEARCH-DATE IN SAMPLE-RESPONSE
+             TO QZEXTREC-SEARCH-DATE
+           MOVE LZAPLHDR-RTNCD            TO QZEXTREC-RTNCD
+           MOVE LZAPLHDR-RSNCD            TO QZEXTREC-RSNCD
+           WRITE QZEXTREC
+           IF WS-EXTRCT-STATUS NOT = '00'
+               DISPLAY 'QZB19E - QZEXTRCT WRITE FAILED, STATUS='
+                       WS-EXTRCT-STATUS
+               MOVE 16                    TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       2410-WRITE-ONE-ROW-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2500-WRITE-RESTART                                          *
+      *        Rewrites the single-record restart dataset after every *
+      *        successful CTG call, per request, even though this      *
+      *        means opening and closing QZRESTRT once a customer.     *
+      *----------------------------------------------------------------*
+       2500-WRITE-RESTART.
+           MOVE WS-SAVE-CUSTOMER-NO       TO QZRESTRT-LAST-CUSTOMER-NO
+           ACCEPT QZRESTRT-RUN-DATE       FROM DATE YYYYMMDD
+           MOVE WS-PROCESSED-CNT          TO QZRESTRT-PROCESSED-CNT
+           MOVE WS-ERROR-CNT              TO QZRESTRT-ERROR-CNT
+           SET QZRESTRT-IN-PROGRESS       TO TRUE
+           OPEN OUTPUT QZRESTRT-FILE
+           WRITE QZRESTRT
+           CLOSE QZRESTRT-FILE.
+       2500-WRITE-RESTART-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    3000-FINALIZE                                               *
+      *----------------------------------------------------------------*
+       3000-FINALIZE.
+           CLOSE QZCUSMAS-FILE
+           CLOSE QZEXTRCT-FILE
+           MOVE WS-SAVE-CUSTOMER-NO       TO QZRESTRT-LAST-CUSTOMER-NO
+           ACCEPT QZRESTRT-RUN-DATE       FROM DATE YYYYMMDD
+           MOVE WS-PROCESSED-CNT          TO QZRESTRT-PROCESSED-CNT
+           MOVE WS-ERROR-CNT              TO QZRESTRT-ERROR-CNT
+           SET QZRESTRT-COMPLETE          TO TRUE
+           OPEN OUTPUT QZRESTRT-FILE
+           WRITE QZRESTRT
+           CLOSE QZRESTRT-FILE
+           DISPLAY 'QZB19E - CUSTOMERS PROCESSED: ' WS-PROCESSED-CNT
+           DISPLAY 'QZB19E - CTG CALL ERRORS:      ' WS-ERROR-CNT.
+       3000-FINALIZE-EXIT.
+           EXIT.
